@@ -10,8 +10,11 @@
              03 WI_MC_RESULT_OPERATION   PIC X(24).
              03 WI_MC_RESULT_ADDONS.
                 05 WI_MC_ADDON_COUNT     PIC 9(1).
-                05 WI_MC_ADDON_VALUE     PIC 9(4) COMP-3.
-                05 WI_MC_ADDON_GROUP.
-                  07 WI_MC_GROUP_SIZE    PIC 9(1).
-                  07 WI_MC_GROUP_TOKEN   PIC X(64).
+                05 WI_MC_ADDON_ENTRY     OCCURS 0 TO 9 TIMES
+                                         DEPENDING ON WI_MC_ADDON_COUNT.
+                   07 WI_MC_ADDON_VALUE     PIC 9(07)V99
+                                              COMP-3.
+                   07 WI_MC_ADDON_GROUP.
+                     09 WI_MC_GROUP_SIZE    PIC 9(1).
+                     09 WI_MC_GROUP_TOKEN   PIC X(128).
              03 WI_MC_END                PIC X.
