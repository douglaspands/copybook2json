@@ -0,0 +1,24 @@
+000100******************************************************************
+000200* WIMCCKP - WI_MC_CHECKPOINT_REC                                 *
+000300*                                                                *
+000400* One restart point committed periodically as WIMC100 works      *
+000500* through a day's WI_MC_RESULT batch, or once per daily batch    *
+000600* as WIMC200 works through a month's.  WI_MC_CHECKPOINT_SEQUENCE *
+000700* is a record count for WIMC100 or a completed-batch count for   *
+000800* WIMC200; WI_MC_CHECKPOINT_PROVIDER / WI_MC_CHECKPOINT_OPERATION*
+000900* record which record (or batch) that checkpoint was taken on,   *
+001000* for operations to confirm a restart picked up in the right     *
+001100* place.  The exception counts carry running totals as of this   *
+001200* checkpoint, so a restart can resume the end-of-run summary     *
+001300* DISPLAYs from where the abended run left off instead of from   *
+001400* zero; WIMC200 has no overflow or audit-trail exceptions of its *
+001500* own, so it leaves those two counts at zero.                    *
+001600******************************************************************
+001500    02 WI_MC_CHECKPOINT_REC.
+001600       03 WI_MC_CHECKPOINT_PROVIDER   PIC X(12).
+001700       03 WI_MC_CHECKPOINT_OPERATION  PIC X(24).
+001800       03 WI_MC_CHECKPOINT_SEQUENCE   PIC 9(09) COMP-3.
+001900       03 WI_MC_CHECKPOINT_TIMESTAMP  PIC X(26).
+002000       03 WI_MC_CHECKPOINT_UNKNOWN_COUNT PIC 9(09) COMP-3.
+002100       03 WI_MC_CHECKPOINT_OVFLO_COUNT   PIC 9(09) COMP-3.
+002200       03 WI_MC_CHECKPOINT_AUDIT_COUNT   PIC 9(09) COMP-3.
