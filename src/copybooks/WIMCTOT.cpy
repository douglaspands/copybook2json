@@ -0,0 +1,14 @@
+000100******************************************************************
+000200* WIMCTOT - WI_MC_MONTHLY_TOTAL                                  *
+000300*                                                                *
+000400* One entry per provider / type / operation combination seen    *
+000500* during a month-end run of WIMC200, holding the sum of every    *
+000600* WI_MC_ADDON_VALUE posted against that combination.  The        *
+000700* current month's extract is renamed to become next month's      *
+000800* prior-totals file so WIMC200 can report the variance.          *
+000900******************************************************************
+001000    02 WI_MC_MONTHLY_TOTAL.
+001100       03 WI_MC_TOTAL_PROVIDER    PIC X(12).
+001200       03 WI_MC_TOTAL_TYPE        PIC X(16).
+001300       03 WI_MC_TOTAL_OPERATION   PIC X(24).
+001400       03 WI_MC_TOTAL_VALUE       PIC 9(09)V99 COMP-3.
