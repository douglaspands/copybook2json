@@ -0,0 +1,17 @@
+000100******************************************************************
+000200* WIMCUNK - WI_MC_UNKNOWN_RPT_REC                                *
+000300*                                                                *
+000400* One entry written by WIMC100, WIMC200 and WIMC300 for every    *
+000500* WI_MC_RESULT data record whose WI_MC_RESULT_PROVIDER is not    *
+000600* found on WI_MC_CARRIER_MASTER.  Shared here so the three       *
+000700* programs' unknown-provider exception report cannot drift.      *
+000800******************************************************************
+000900    02 WI_MC_UNKNOWN_RPT_REC.
+001000       03 FILLER                     PIC X(01).
+001100       03 WI_MC_UNKNOWN_PROVIDER     PIC X(12).
+001200       03 FILLER                     PIC X(03).
+001300       03 WI_MC_UNKNOWN_STATE        PIC X(04).
+001400       03 FILLER                     PIC X(03).
+001500       03 WI_MC_UNKNOWN_OPERATION    PIC X(24).
+001600       03 FILLER                     PIC X(03).
+001700       03 WI_MC_UNKNOWN_MESSAGE      PIC X(30).
