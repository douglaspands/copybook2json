@@ -0,0 +1,18 @@
+000100******************************************************************
+000200* WIMCAUD - WI_MC_AUDIT_REC                                      *
+000300*                                                                *
+000400* One entry written by WIMC100 for every WI_MC_RESULT data       *
+000500* record whose WI_MC_RESULT_CODE is not found on the success     *
+000600* code master (see WI_MC_SUCCESS_MASTER, WIMCSUC.cpy).  Kept     *
+000700* as a standing record of every exception result the carrier     *
+000800* feed reported, independent of the daily reason report, so an   *
+000900* auditor can reconstruct what happened on a given provider/     *
+001000* operation without re-running the batch.                        *
+001100******************************************************************
+001200    02 WI_MC_AUDIT_REC.
+001300       03 WI_MC_AUDIT_PROVIDER    PIC X(12).
+001400       03 WI_MC_AUDIT_OPERATION   PIC X(24).
+001500       03 WI_MC_AUDIT_CODE        PIC X(04).
+001600       03 WI_MC_AUDIT_DESCRIPTION PIC X(512).
+001700       03 WI_MC_AUDIT_TIMESTAMP   PIC X(26).
+001800       03 WI_MC_AUDIT_RETENTION_YRS PIC 9(02) COMP-3.
