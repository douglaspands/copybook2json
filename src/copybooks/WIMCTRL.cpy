@@ -0,0 +1,18 @@
+000100******************************************************************
+000200* WIMCTRL - WI_MC_TRAILER_REC                                    *
+000300*                                                                *
+000400* One trailer record is appended to every WI_MC_RESULT batch.    *
+000500* It occupies the same file position as a normal WI_MC_RESULT    *
+000600* record would (see WIMC100, FD WI-MC-RESULT-FILE), and is told  *
+000700* apart from a data record by WI_MC_TRAILER_ID overlaying the    *
+000800* first twelve bytes that would otherwise hold                   *
+000900* WI_MC_RESULT_PROVIDER.  The receiving program sums             *
+001000* WI_MC_ADDON_VALUE and counts data records as it reads the      *
+001100* feed and compares the running totals to this record before     *
+001200* accepting the batch.                                           *
+001300******************************************************************
+001400    02 WI_MC_TRAILER_REC.
+001500       03 WI_MC_TRAILER_ID              PIC X(12).
+001600          88 WI_MC_TRAILER_IS_TRAILER        VALUE 'TRAILER-REC '.
+001700       03 WI_MC_TRAILER_RECORD_COUNT    PIC 9(09) COMP-3.
+001800       03 WI_MC_TRAILER_CONTROL_TOTAL   PIC 9(09)V99 COMP-3.
