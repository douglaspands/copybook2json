@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* WIMCRSN - WI_MC_REASON_XWALK                                   *
+000300*                                                                *
+000400* Maps a WI_MC_RESULT_STATE / WI_MC_RESULT_CODE pair to one of   *
+000500* our internal reason categories so operations can report on    *
+000600* decoded reasons instead of raw carrier codes.  Maintained in   *
+000700* ascending WI_MC_REASON_STATE / WI_MC_REASON_CODE sequence so   *
+000800* it can be loaded into WI-MC-REASON-TABLE (see WIMC100) and     *
+000900* searched with SEARCH ALL.                                      *
+001000******************************************************************
+001100    02 WI_MC_REASON_XWALK.
+001200       03 WI_MC_REASON_STATE      PIC X(04).
+001300       03 WI_MC_REASON_CODE       PIC X(04).
+001400       03 WI_MC_REASON_CATEGORY   PIC X(20).
+001500       03 WI_MC_REASON_TEXT       PIC X(60).
