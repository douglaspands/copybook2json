@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* WIMCSUC - WI_MC_SUCCESS_MASTER                                 *
+000300*                                                                *
+000400* One entry per WI_MC_RESULT_CODE value that represents a        *
+000500* successful outcome.  Maintained by Operations, the same way    *
+000600* WI_MC_CARRIER_MASTER and WI_MC_REASON_XWALK are, so a code     *
+000700* can be added or retired without recompiling the programs that  *
+000800* decide what belongs on the audit trail.  Kept in ascending     *
+000900* WI_MC_SUCCESS_CODE sequence so it can be loaded into           *
+001000* WI-MC-SUCCESS-TABLE (see WIMC100) and searched with SEARCH     *
+001100* ALL.                                                           *
+001200******************************************************************
+001300    02 WI_MC_SUCCESS_MASTER.
+001400       03 WI_MC_SUCCESS_CODE      PIC X(04).
+001500       03 FILLER                  PIC X(16).
