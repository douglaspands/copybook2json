@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* WIMCCAR - WI_MC_CARRIER_MASTER                                 *
+000300*                                                                *
+000400* One entry per carrier this feed is permitted to report         *
+000500* against WI_MC_RESULT_PROVIDER.  Maintained by Operations;      *
+000600* loaded into WI_MC_CARRIER_TABLE (see WIMC100) at the start of  *
+000700* every run that reads WI_MC_RESULT.                             *
+000800******************************************************************
+000900    02 WI_MC_CARRIER_MASTER.
+001000       03 WI_MC_CARRIER_CODE      PIC X(12).
+001100       03 WI_MC_CARRIER_NAME      PIC X(30).
+001200       03 WI_MC_CARRIER_STATUS    PIC X(01).
+001300          88 WI_MC_CARRIER_ACTIVE       VALUE 'A'.
+001400          88 WI_MC_CARRIER_INACTIVE     VALUE 'I'.
+001500       03 FILLER                  PIC X(21).
