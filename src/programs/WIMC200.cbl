@@ -0,0 +1,646 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. WIMC200.
+000300 AUTHOR. R L HUTCHINS.
+000400 INSTALLATION. WIRELESS CARRIER INTERFACE GROUP.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* WIMC200 - ADD-ON REVENUE MONTH-END RECONCILIATION              *
+000900*                                                                *
+001000* Totals WI_MC_ADDON_VALUE off the WI_MC_RESULT feed by          *
+001100* provider / WI_MC_RESULT_TYPE / WI_MC_RESULT_OPERATION and      *
+001200* reports the variance against last month's totals, so Finance   *
+001300* can see which combinations moved and by how much before        *
+001400* revenue is booked.  The prior-totals file is this program's    *
+001500* own output from the previous month's run, renamed by the       *
+001600* month-end JCL before this run starts.  This run's own totals   *
+001700* extract is left for the next month-end JCL to rename in turn.  *
+001800*                                                                *
+001900* MODIFICATION HISTORY                                           *
+002000* ----------------------------------------------------------     *
+002100* DATE       BY    DESCRIPTION                                   *
+002200* 08/09/2026 RLH   Initial version.                         *
+002300* 08/09/2026 RLH   WI_MC_RESULT_PROVIDER is now crosswalked      *
+002400*                  against WI_MC_CARRIER_MASTER, the same way    *
+002500*                  WIMC100 does it.  2900-READ-RESULT no longer  *
+002600*                  ends the run on the first trailer it reads -  *
+002700*                  a month's feed carries one trailer per daily  *
+002800*                  batch, so each interior trailer is validated  *
+002900*                  against that day's running totals and the    *
+003000*                  run continues into the next day; only a true  *
+003100*                  end of file stops it.                         *
+003200* 08/09/2026 RLH   WI-MC-UNKNOWN-RPT-REC now comes from WIMCUNK  *
+003300*                  so its layout cannot drift from WIMC100's and *
+003400*                  WIMC300's copies of the same report.          *
+003500* 08/09/2026 RLH   Added checkpoint/restart.  A restart point is *
+003600*                  committed after each daily batch's trailer   *
+003700*                  is validated, so an abended run can resume   *
+003800*                  from the last completed batch instead of     *
+003900*                  reprocessing the whole month.  2900-READ-    *
+004000*                  RESULT now also flags a feed that runs out   *
+004100*                  mid-batch without a trailer, the same        *
+004200*                  truncation WIMC100 catches at its own end    *
+004300*                  of file.                                     *
+004400******************************************************************
+004500 ENVIRONMENT DIVISION.
+004600 INPUT-OUTPUT SECTION.
+004700 FILE-CONTROL.
+004800     SELECT WI-MC-RESULT-FILE
+004900         ASSIGN TO WIMCIN
+005000         ORGANIZATION IS SEQUENTIAL
+005100         FILE STATUS IS WI-MC-RESULT-STATUS.
+005200
+005300     SELECT WI-MC-PRIOR-TOTALS-FILE
+005400         ASSIGN TO WIMCPTOT
+005500         ORGANIZATION IS SEQUENTIAL
+005600         FILE STATUS IS WI-MC-PRIOR-STATUS.
+005700
+005800     SELECT WI-MC-CURR-TOTALS-FILE
+005900         ASSIGN TO WIMCCTOT
+006000         ORGANIZATION IS SEQUENTIAL
+006100         FILE STATUS IS WI-MC-CURR-STATUS.
+006200
+006300     SELECT WI-MC-RECON-RPT-FILE
+006400         ASSIGN TO WIMCRECR
+006500         ORGANIZATION IS SEQUENTIAL
+006600         FILE STATUS IS WI-MC-RECON-STATUS.
+006700
+006800     SELECT WI-MC-CARRIER-FILE
+006900         ASSIGN TO WIMCCARM
+007000         ORGANIZATION IS SEQUENTIAL
+007100         FILE STATUS IS WI-MC-CARRIER-STATUS.
+007200
+007300     SELECT WI-MC-UNKNOWN-RPT-FILE
+007400         ASSIGN TO WIMCUNKR
+007500         ORGANIZATION IS SEQUENTIAL
+007600         FILE STATUS IS WI-MC-UNKNOWN-STATUS.
+007700
+007800     SELECT WI-MC-CKPT-IN-FILE
+007900         ASSIGN TO WIMCCKPI
+008000         ORGANIZATION IS SEQUENTIAL
+008100         FILE STATUS IS WI-MC-CKPT-IN-STATUS.
+008200
+008300     SELECT WI-MC-CKPT-OUT-FILE
+008400         ASSIGN TO WIMCCKPO
+008500         ORGANIZATION IS SEQUENTIAL
+008600         FILE STATUS IS WI-MC-CKPT-OUT-STATUS.
+008700
+008800 DATA DIVISION.
+008900 FILE SECTION.
+009000 FD  WI-MC-RESULT-FILE
+009100     LABEL RECORDS ARE STANDARD.
+009200 01  WI-MC-RESULT-REC.
+009300     COPY EXAMPLE.
+009400 01  WI-MC-TRAILER-REC.
+009500     COPY WIMCTRL.
+009600
+009700 FD  WI-MC-PRIOR-TOTALS-FILE
+009800     LABEL RECORDS ARE STANDARD.
+009900 01  WI-MC-PRIOR-TOTALS-REC.
+010000     COPY WIMCTOT.
+010100
+010200 FD  WI-MC-CURR-TOTALS-FILE
+010300     LABEL RECORDS ARE STANDARD.
+010400 01  WI-MC-CURR-TOTALS-REC.
+010500     COPY WIMCTOT.
+010600
+010700 FD  WI-MC-RECON-RPT-FILE
+010800     LABEL RECORDS ARE STANDARD.
+010900 01  WI-MC-RECON-RPT-REC.
+011000     05 FILLER                     PIC X(01).
+011100     05 WI-MC-V-PROVIDER           PIC X(12).
+011200     05 FILLER                     PIC X(02).
+011300     05 WI-MC-V-TYPE               PIC X(16).
+011400     05 FILLER                     PIC X(02).
+011500     05 WI-MC-V-OPERATION          PIC X(24).
+011600     05 FILLER                     PIC X(02).
+011700     05 WI-MC-V-CURR-TOTAL         PIC ZZZ,ZZZ,ZZ9.99.
+011800     05 FILLER                     PIC X(02).
+011900     05 WI-MC-V-PRIOR-TOTAL        PIC ZZZ,ZZZ,ZZ9.99.
+012000     05 FILLER                     PIC X(02).
+012100     05 WI-MC-V-VARIANCE           PIC -ZZZ,ZZZ,ZZ9.99.
+012200     05 FILLER                     PIC X(26).
+012300
+012400 FD  WI-MC-CARRIER-FILE
+012500     LABEL RECORDS ARE STANDARD.
+012600 01  WI-MC-CARRIER-REC.
+012700     COPY WIMCCAR.
+012800
+012900 FD  WI-MC-UNKNOWN-RPT-FILE
+013000     LABEL RECORDS ARE STANDARD.
+013100 01  WI-MC-UNKNOWN-RPT-REC.
+013200     COPY WIMCUNK.
+013300
+013400 FD  WI-MC-CKPT-IN-FILE
+013500     LABEL RECORDS ARE STANDARD.
+013600 01  WI-MC-CKPT-IN-REC.
+013700     COPY WIMCCKP.
+013800
+013900 FD  WI-MC-CKPT-OUT-FILE
+014000     LABEL RECORDS ARE STANDARD.
+014100 01  WI-MC-CKPT-OUT-REC.
+014200     COPY WIMCCKP.
+014300
+014400 WORKING-STORAGE SECTION.
+014500
+014600 77  WI-MC-RESULT-STATUS            PIC X(02) VALUE SPACES.
+014700 77  WI-MC-CKPT-IN-STATUS           PIC X(02) VALUE SPACES.
+014800 77  WI-MC-CKPT-OUT-STATUS          PIC X(02) VALUE SPACES.
+014900 77  WI-MC-PRIOR-STATUS             PIC X(02) VALUE SPACES.
+015000 77  WI-MC-CURR-STATUS              PIC X(02) VALUE SPACES.
+015100 77  WI-MC-RECON-STATUS             PIC X(02) VALUE SPACES.
+015200 77  WI-MC-CARRIER-STATUS           PIC X(02) VALUE SPACES.
+015300 77  WI-MC-UNKNOWN-STATUS           PIC X(02) VALUE SPACES.
+015400
+015500 01  WI-MC-SWITCHES.
+015600     05 WI-MC-RESULT-EOF-SW         PIC X(01) VALUE 'N'.
+015700        88 WI-MC-RESULT-EOF               VALUE 'Y'.
+015800     05 WI-MC-PRIOR-EOF-SW          PIC X(01) VALUE 'N'.
+015900        88 WI-MC-PRIOR-EOF                VALUE 'Y'.
+016000     05 WI-MC-CARRIER-EOF-SW        PIC X(01) VALUE 'N'.
+016100        88 WI-MC-CARRIER-EOF              VALUE 'Y'.
+016200     05 WI-MC-CKPT-IN-EOF-SW        PIC X(01) VALUE 'N'.
+016300        88 WI-MC-CKPT-IN-EOF              VALUE 'Y'.
+016400     05 WI-MC-SKIP-SW               PIC X(01) VALUE 'N'.
+016500        88 WI-MC-SKIPPING                 VALUE 'Y'.
+016600
+016700******************************************************************
+016800* WI-MC-CHECKPOINT-CONTROL - a restart point is committed after  *
+016900* each daily trailer is validated, so WI-MC-RESTART-SEQUENCE     *
+017000* holds the number of daily batches already closed out rather    *
+017100* than a raw record count - the same granularity WIMC200 already *
+017200* processes the month in.                                        *
+017300******************************************************************
+017400 01  WI-MC-CHECKPOINT-CONTROL.
+017500     05 WI-MC-RESTART-SEQUENCE      PIC 9(09) COMP VALUE ZERO.
+017600
+017700 01  WI-MC-CKPT-TIMESTAMP-WORK.
+017800     05 WI-MC-CKPT-DATE             PIC 9(06).
+017900     05 WI-MC-CKPT-TIME             PIC 9(08).
+018000
+018100 01  WI-MC-COUNTERS.
+018200     05 WI-MC-PRIOR-COUNT           PIC 9(05) COMP VALUE ZERO.
+018300     05 WI-MC-CURRENT-COUNT         PIC 9(05) COMP VALUE ZERO.
+018400     05 WI-MC-RECORDS-READ          PIC 9(09) COMP VALUE ZERO.
+018500     05 WI-MC-CARRIER-COUNT         PIC 9(05) COMP VALUE ZERO.
+018600     05 WI-MC-UNKNOWN-COUNT         PIC 9(09) COMP VALUE ZERO.
+018700     05 WI-MC-TRAILER-COUNT         PIC 9(05) COMP VALUE ZERO.
+018800     05 WI-MC-DAY-RECORDS           PIC 9(09) COMP VALUE ZERO.
+018900
+019000 01  WI-MC-ADDON-SUBSCRIPT          PIC 9(01) COMP VALUE ZERO.
+019100 01  WI-MC-DAY-CONTROL-TOTAL        PIC 9(09)V99 COMP-3
+019200                                     VALUE ZERO.
+019300
+019400******************************************************************
+019500* WI-MC-CARRIER-TABLE - WI_MC_CARRIER_MASTER loaded at the start *
+019600* of the run and probed with SEARCH ALL, the same crosswalk      *
+019700* WIMC100 runs against the daily feed.                           *
+019800******************************************************************
+019900 01  WI-MC-CARRIER-TABLE.
+020000     05 WI-MC-CARRIER-ENTRY OCCURS 1 TO 500 TIMES
+020100           DEPENDING ON WI-MC-CARRIER-COUNT
+020200           ASCENDING KEY IS WI-MC-CARRIER-TBL-CODE
+020300           INDEXED BY WI-MC-CARRIER-IDX.
+020400        10 WI-MC-CARRIER-TBL-CODE   PIC X(12).
+020500        10 WI-MC-CARRIER-TBL-NAME   PIC X(30).
+020600        10 WI-MC-CARRIER-TBL-STATUS PIC X(01).
+020700
+020800******************************************************************
+020900* WI-MC-PRIOR-TABLE - last month's totals, loaded at start of    *
+021000* run and searched serially for each of this month's entries.    *
+021100******************************************************************
+021200 01  WI-MC-PRIOR-TABLE.
+021300     05 WI-MC-PRIOR-ENTRY OCCURS 1 TO 2000 TIMES
+021400           DEPENDING ON WI-MC-PRIOR-COUNT
+021500           INDEXED BY WI-MC-PRIOR-IDX.
+021600        10 WI-MC-PRIOR-PROVIDER     PIC X(12).
+021700        10 WI-MC-PRIOR-TYPE         PIC X(16).
+021800        10 WI-MC-PRIOR-OPERATION    PIC X(24).
+021900        10 WI-MC-PRIOR-VALUE        PIC 9(09)V99 COMP-3.
+022000
+022100******************************************************************
+022200* WI-MC-CURRENT-TABLE - this month's running totals, accumulated *
+022300* as the WI_MC_RESULT feed is read one add-on at a time.    *
+022400******************************************************************
+022500 01  WI-MC-CURRENT-TABLE.
+022600     05 WI-MC-CURRENT-ENTRY OCCURS 1 TO 2000 TIMES
+022700           DEPENDING ON WI-MC-CURRENT-COUNT
+022800           INDEXED BY WI-MC-CURRENT-IDX.
+022900        10 WI-MC-CURRENT-PROVIDER   PIC X(12).
+023000        10 WI-MC-CURRENT-TYPE       PIC X(16).
+023100        10 WI-MC-CURRENT-OPERATION  PIC X(24).
+023200        10 WI-MC-CURRENT-VALUE      PIC 9(09)V99 COMP-3
+023300                                     VALUE ZERO.
+023400
+023500 01  WI-MC-VARIANCE-WORK            PIC S9(09)V99 COMP-3.
+023600 01  WI-MC-PRIOR-VALUE-FOUND        PIC 9(09)V99 COMP-3.
+023700 01  WI-MC-PRIOR-FOUND-SW           PIC X(01).
+023800     88 WI-MC-PRIOR-FOUND                 VALUE 'Y'.
+023900
+024000 PROCEDURE DIVISION.
+024100
+024200******************************************************************
+024300* 0000-MAINLINE                                                  *
+024400******************************************************************
+024500 0000-MAINLINE.
+024600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+024700     PERFORM 2000-PROCESS-RESULT THRU 2000-EXIT
+024800         UNTIL WI-MC-RESULT-EOF.
+024900     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+025000     STOP RUN.
+025100
+025200******************************************************************
+025300* 1000-INITIALIZE - load last month's totals (if any), open the  *
+025400* result feed and prime the first read.                          *
+025500******************************************************************
+025600 1000-INITIALIZE.
+025700     OPEN INPUT WI-MC-PRIOR-TOTALS-FILE.
+025800     IF WI-MC-PRIOR-STATUS = '00'
+025900         PERFORM 1100-LOAD-PRIOR-TOTALS THRU 1100-EXIT
+026000             UNTIL WI-MC-PRIOR-EOF
+026100         CLOSE WI-MC-PRIOR-TOTALS-FILE
+026200     END-IF.
+026300
+026400     OPEN INPUT WI-MC-CARRIER-FILE.
+026500     IF WI-MC-CARRIER-STATUS NOT = '00'
+026600         DISPLAY 'WIMC200 - CARRIER MASTER OPEN FAILED, STATUS '
+026700             WI-MC-CARRIER-STATUS
+026800         MOVE 16 TO RETURN-CODE
+026900         STOP RUN
+027000     END-IF.
+027100     PERFORM 1150-LOAD-CARRIER-TABLE THRU 1150-EXIT
+027200         UNTIL WI-MC-CARRIER-EOF.
+027300     CLOSE WI-MC-CARRIER-FILE.
+027400
+027500     OPEN INPUT WI-MC-RESULT-FILE.
+027600     IF WI-MC-RESULT-STATUS NOT = '00'
+027700         DISPLAY 'WIMC200 - RESULT FEED OPEN FAILED, STATUS '
+027800             WI-MC-RESULT-STATUS
+027900         MOVE 16 TO RETURN-CODE
+028000         STOP RUN
+028100     END-IF.
+028200
+028300     OPEN OUTPUT WI-MC-CURR-TOTALS-FILE.
+028400     OPEN OUTPUT WI-MC-RECON-RPT-FILE.
+028500
+028600     OPEN INPUT WI-MC-CKPT-IN-FILE.
+028700     IF WI-MC-CKPT-IN-STATUS = '00'
+028800         PERFORM 1300-LOAD-LAST-CHECKPOINT THRU 1300-EXIT
+028900             UNTIL WI-MC-CKPT-IN-EOF
+029000         CLOSE WI-MC-CKPT-IN-FILE
+029100     END-IF.
+029200     OPEN OUTPUT WI-MC-CKPT-OUT-FILE.
+029300
+029400******************************************************************
+029500* WI-MC-UNKNOWN-RPT-FILE is written one record at a time as each *
+029600* unknown provider is found, so on a restart it is opened EXTEND *
+029700* rather than OUTPUT - the pre-abend run's exceptions stay on    *
+029800* the file and the resumed run's exceptions are appended after   *
+029900* them.  WI-MC-CURRENT-TABLE is not handled the same way: it is  *
+030000* not persisted on a checkpoint, but 2100-ACCUMULATE-ADDONS is   *
+030100* performed for every record read, skipped or not, so the full   *
+030200* month's totals are rebuilt by the time 8000-TERMINATE writes   *
+030300* the reconciliation report and totals extract.                  *
+030400******************************************************************
+030500     IF WI-MC-RESTART-SEQUENCE > ZERO
+030600         DISPLAY 'WIMC200 - RESTARTING AFTER BATCH '
+030700             WI-MC-RESTART-SEQUENCE
+030800         SET WI-MC-SKIPPING TO TRUE
+030900         OPEN EXTEND WI-MC-UNKNOWN-RPT-FILE
+031000     ELSE
+031100         OPEN OUTPUT WI-MC-UNKNOWN-RPT-FILE
+031200     END-IF.
+031300
+031400     PERFORM 2900-READ-RESULT THRU 2900-EXIT.
+031500 1000-EXIT.
+031600     EXIT.
+031700
+031800******************************************************************
+031900* 1300-LOAD-LAST-CHECKPOINT - WI-MC-CKPT-IN-FILE holds every     *
+032000* checkpoint committed by the run that abended; the last record  *
+032100* read is the most recent one, so WI-MC-RESTART-SEQUENCE and the *
+032200* unknown-provider count are simply overwritten each time until  *
+032300* end of file, leaving the values as of the last checkpoint.     *
+032400******************************************************************
+032500 1300-LOAD-LAST-CHECKPOINT.
+032600     READ WI-MC-CKPT-IN-FILE
+032700         AT END
+032800             SET WI-MC-CKPT-IN-EOF TO TRUE
+032900         NOT AT END
+033000             MOVE WI_MC_CHECKPOINT_SEQUENCE IN WI-MC-CKPT-IN-REC
+033100                 TO WI-MC-RESTART-SEQUENCE
+033200             MOVE WI_MC_CHECKPOINT_UNKNOWN_COUNT
+033300                 IN WI-MC-CKPT-IN-REC TO WI-MC-UNKNOWN-COUNT
+033400     END-READ.
+033500 1300-EXIT.
+033600     EXIT.
+033700
+033800******************************************************************
+033900* 1150-LOAD-CARRIER-TABLE - WI_MC_CARRIER_MASTER is maintained   *
+034000* in ascending WI_MC_CARRIER_CODE sequence so the table can be   *
+034100* searched below with SEARCH ALL.                                *
+034200******************************************************************
+034300 1150-LOAD-CARRIER-TABLE.
+034400     READ WI-MC-CARRIER-FILE
+034500         AT END
+034600             SET WI-MC-CARRIER-EOF TO TRUE
+034700         NOT AT END
+034800             ADD 1 TO WI-MC-CARRIER-COUNT
+034900             SET WI-MC-CARRIER-IDX TO WI-MC-CARRIER-COUNT
+035000             MOVE WI_MC_CARRIER_CODE
+035100                 TO WI-MC-CARRIER-TBL-CODE (WI-MC-CARRIER-IDX)
+035200             MOVE WI_MC_CARRIER_NAME
+035300                 TO WI-MC-CARRIER-TBL-NAME (WI-MC-CARRIER-IDX)
+035400             MOVE WI_MC_CARRIER_STATUS
+035500                 TO WI-MC-CARRIER-TBL-STATUS (WI-MC-CARRIER-IDX)
+035600     END-READ.
+035700 1150-EXIT.
+035800     EXIT.
+035900
+036000******************************************************************
+036100* 1100-LOAD-PRIOR-TOTALS                                         *
+036200******************************************************************
+036300 1100-LOAD-PRIOR-TOTALS.
+036400     READ WI-MC-PRIOR-TOTALS-FILE
+036500         AT END
+036600             SET WI-MC-PRIOR-EOF TO TRUE
+036700         NOT AT END
+036800             ADD 1 TO WI-MC-PRIOR-COUNT
+036900             SET WI-MC-PRIOR-IDX TO WI-MC-PRIOR-COUNT
+037000             MOVE WI_MC_TOTAL_PROVIDER IN WI-MC-PRIOR-TOTALS-REC
+037100                 TO WI-MC-PRIOR-PROVIDER (WI-MC-PRIOR-IDX)
+037200             MOVE WI_MC_TOTAL_TYPE IN WI-MC-PRIOR-TOTALS-REC
+037300                 TO WI-MC-PRIOR-TYPE (WI-MC-PRIOR-IDX)
+037400             MOVE WI_MC_TOTAL_OPERATION IN WI-MC-PRIOR-TOTALS-REC
+037500                 TO WI-MC-PRIOR-OPERATION (WI-MC-PRIOR-IDX)
+037600             MOVE WI_MC_TOTAL_VALUE IN WI-MC-PRIOR-TOTALS-REC
+037700                 TO WI-MC-PRIOR-VALUE (WI-MC-PRIOR-IDX)
+037800     END-READ.
+037900 1100-EXIT.
+038000     EXIT.
+038100
+038200******************************************************************
+038300* 2000-PROCESS-RESULT - one iteration per WI_MC_RESULT data      *
+038400* record.  WI-MC-SKIPPING is only true on a restart, for the     *
+038500* batches already closed out before the abend; the unknown-      *
+038600* provider write is suppressed for them since those exceptions   *
+038700* are already on the file, but the totals accumulation is not,   *
+038800* so WI-MC-CURRENT-TABLE ends up correct for the whole month.    *
+038900******************************************************************
+039000 2000-PROCESS-RESULT.
+039100     ADD 1 TO WI-MC-RECORDS-READ.
+039200     ADD 1 TO WI-MC-DAY-RECORDS.
+039300     IF NOT WI-MC-SKIPPING
+039400         PERFORM 2050-VALIDATE-PROVIDER THRU 2050-EXIT
+039500     END-IF.
+039600     PERFORM 2100-ACCUMULATE-ADDONS THRU 2100-EXIT
+039700         VARYING WI-MC-ADDON-SUBSCRIPT FROM 1 BY 1
+039800         UNTIL WI-MC-ADDON-SUBSCRIPT > WI_MC_ADDON_COUNT.
+039900     PERFORM 2900-READ-RESULT THRU 2900-EXIT.
+040000 2000-EXIT.
+040100     EXIT.
+040200
+040300******************************************************************
+040400* 2050-VALIDATE-PROVIDER - crosswalk WI_MC_RESULT_PROVIDER       *
+040500* against the carrier master table.  Advisory only - an unknown  *
+040600* provider is reported but does not stop the reconciliation.     *
+040700******************************************************************
+040800 2050-VALIDATE-PROVIDER.
+040900     SEARCH ALL WI-MC-CARRIER-ENTRY
+041000         AT END
+041100             PERFORM 2060-WRITE-UNKNOWN THRU 2060-EXIT
+041200         WHEN WI-MC-CARRIER-TBL-CODE (WI-MC-CARRIER-IDX)
+041300                 = WI_MC_RESULT_PROVIDER
+041400             CONTINUE
+041500     END-SEARCH.
+041600 2050-EXIT.
+041700     EXIT.
+041800
+041900******************************************************************
+042000* 2060-WRITE-UNKNOWN - record a provider not on the master so    *
+042100* it shows up on the month-end unknown-provider exception report *
+042200******************************************************************
+042300 2060-WRITE-UNKNOWN.
+042400     ADD 1 TO WI-MC-UNKNOWN-COUNT.
+042500     MOVE SPACES TO WI-MC-UNKNOWN-RPT-REC.
+042600     MOVE WI_MC_RESULT_PROVIDER  TO WI_MC_UNKNOWN_PROVIDER.
+042700     MOVE WI_MC_RESULT_STATE     TO WI_MC_UNKNOWN_STATE.
+042800     MOVE WI_MC_RESULT_OPERATION TO WI_MC_UNKNOWN_OPERATION.
+042900     MOVE 'NOT ON WI_MC_CARRIER_MASTER' TO WI_MC_UNKNOWN_MESSAGE.
+043000     WRITE WI-MC-UNKNOWN-RPT-REC.
+043100 2060-EXIT.
+043200     EXIT.
+043300
+043400******************************************************************
+043500* 2100-ACCUMULATE-ADDONS - post one add-on's                     *
+043600* WI_MC_ADDON_VALUE to the current-month totals table.           *
+043700******************************************************************
+043800 2100-ACCUMULATE-ADDONS.
+043900     SET WI-MC-CURRENT-IDX TO 1.
+044000     SEARCH WI-MC-CURRENT-ENTRY
+044100         AT END
+044200             ADD 1 TO WI-MC-CURRENT-COUNT
+044300             SET WI-MC-CURRENT-IDX TO WI-MC-CURRENT-COUNT
+044400             MOVE WI_MC_RESULT_PROVIDER
+044500                 TO WI-MC-CURRENT-PROVIDER (WI-MC-CURRENT-IDX)
+044600             MOVE WI_MC_RESULT_TYPE
+044700                 TO WI-MC-CURRENT-TYPE (WI-MC-CURRENT-IDX)
+044800             MOVE WI_MC_RESULT_OPERATION
+044900                 TO WI-MC-CURRENT-OPERATION (WI-MC-CURRENT-IDX)
+045000             ADD WI_MC_ADDON_VALUE (WI-MC-ADDON-SUBSCRIPT)
+045100                 TO WI-MC-CURRENT-VALUE (WI-MC-CURRENT-IDX)
+045200         WHEN WI-MC-CURRENT-PROVIDER (WI-MC-CURRENT-IDX)
+045300                 = WI_MC_RESULT_PROVIDER
+045400          AND WI-MC-CURRENT-TYPE (WI-MC-CURRENT-IDX)
+045500                 = WI_MC_RESULT_TYPE
+045600          AND WI-MC-CURRENT-OPERATION (WI-MC-CURRENT-IDX)
+045700                 = WI_MC_RESULT_OPERATION
+045800             ADD WI_MC_ADDON_VALUE (WI-MC-ADDON-SUBSCRIPT)
+045900                 TO WI-MC-CURRENT-VALUE (WI-MC-CURRENT-IDX)
+046000     END-SEARCH.
+046100     ADD WI_MC_ADDON_VALUE (WI-MC-ADDON-SUBSCRIPT)
+046200         TO WI-MC-DAY-CONTROL-TOTAL.
+046300 2100-EXIT.
+046400     EXIT.
+046500
+046600******************************************************************
+046700* 2900-READ-RESULT - a month's feed carries one trailer record   *
+046800* per daily WIMCIN batch, not one at true end of file, so a      *
+046900* trailer hit here only closes out that day's running totals -   *
+047000* it does not end the run.  2920-HANDLE-TRAILER keeps reading    *
+047100* past as many consecutive trailers as it finds until the next   *
+047200* data record turns up or the file is genuinely exhausted.  If   *
+047300* the feed runs out with a day's data already read but no        *
+047400* trailer ever seen for it, that day's totals were never         *
+047500* validated - reported the same way WIMC100 reports an          *
+047600* identical truncation at its own end of file.                   *
+047700******************************************************************
+047800 2900-READ-RESULT.
+047900     PERFORM 2910-READ-ONE THRU 2910-EXIT.
+048000     IF WI-MC-RESULT-EOF AND WI-MC-DAY-RECORDS > ZERO
+048100         DISPLAY 'WIMC200 - FEED ENDED WITHOUT A TRAILER, BATCH '
+048200             WI-MC-TRAILER-COUNT
+048300         MOVE 16 TO RETURN-CODE
+048400     END-IF.
+048500     PERFORM 2920-HANDLE-TRAILER THRU 2920-EXIT
+048600         UNTIL WI-MC-RESULT-EOF
+048700         OR NOT WI_MC_TRAILER_IS_TRAILER.
+048800 2900-EXIT.
+048900     EXIT.
+049000
+049100******************************************************************
+049200* 2910-READ-ONE - the single physical read both 2900-READ-RESULT *
+049300* and 2920-HANDLE-TRAILER drive.                                 *
+049400******************************************************************
+049500 2910-READ-ONE.
+049600     READ WI-MC-RESULT-FILE
+049700         AT END
+049800             SET WI-MC-RESULT-EOF TO TRUE
+049900     END-READ.
+050000 2910-EXIT.
+050100     EXIT.
+050200
+050300******************************************************************
+050400* 2920-HANDLE-TRAILER - close out the day the trailer just read  *
+050500* belongs to, commit a restart point for it if this is not a     *
+050600* batch being replayed past a prior checkpoint, then read on     *
+050700* into the next day's batch.                                     *
+050800******************************************************************
+050900 2920-HANDLE-TRAILER.
+051000     PERFORM 2950-VALIDATE-TRAILER THRU 2950-EXIT.
+051100     IF WI-MC-SKIPPING
+051200         IF WI-MC-TRAILER-COUNT > WI-MC-RESTART-SEQUENCE
+051300             MOVE 'N' TO WI-MC-SKIP-SW
+051400         END-IF
+051500     END-IF.
+051600     IF NOT WI-MC-SKIPPING
+051700         PERFORM 2400-CHECKPOINT THRU 2400-EXIT
+051800     END-IF.
+051900     PERFORM 2910-READ-ONE THRU 2910-EXIT.
+052000 2920-EXIT.
+052100     EXIT.
+052200
+052300******************************************************************
+052400* 2400-CHECKPOINT - commits a restart point after each daily     *
+052500* batch's trailer has been validated, so an abended run does not *
+052600* have to reprocess the whole month from the first record.       *
+052700******************************************************************
+052800 2400-CHECKPOINT.
+052900     PERFORM 2450-WRITE-CHECKPOINT THRU 2450-EXIT.
+053000 2400-EXIT.
+053100     EXIT.
+053200
+053300 2450-WRITE-CHECKPOINT.
+053400     ACCEPT WI-MC-CKPT-DATE FROM DATE.
+053500     ACCEPT WI-MC-CKPT-TIME FROM TIME.
+053600     MOVE SPACES TO WI-MC-CKPT-OUT-REC.
+053700     MOVE 'DAILY BATCH CLOSE' TO
+053800         WI_MC_CHECKPOINT_OPERATION IN WI-MC-CKPT-OUT-REC.
+053900     MOVE WI-MC-TRAILER-COUNT   TO
+054000         WI_MC_CHECKPOINT_SEQUENCE IN WI-MC-CKPT-OUT-REC.
+054100     MOVE WI-MC-UNKNOWN-COUNT   TO
+054200         WI_MC_CHECKPOINT_UNKNOWN_COUNT IN WI-MC-CKPT-OUT-REC.
+054300     STRING WI-MC-CKPT-DATE DELIMITED BY SIZE
+054400            SPACE           DELIMITED BY SIZE
+054500            WI-MC-CKPT-TIME DELIMITED BY SIZE
+054600         INTO WI_MC_CHECKPOINT_TIMESTAMP IN WI-MC-CKPT-OUT-REC.
+054700     WRITE WI-MC-CKPT-OUT-REC.
+054800 2450-EXIT.
+054900     EXIT.
+055000
+055100******************************************************************
+055200* 2950-VALIDATE-TRAILER - compare the trailer just read against  *
+055300* this day's running record count and control total, the same   *
+055400* check WIMC100 makes at true end of file.  A mismatch is        *
+055500* reported and flags the run's return code, but the month-end    *
+055600* reconciliation carries on into the next day rather than        *
+055700* abending, so Finance still sees the rest of the month.         *
+055800******************************************************************
+055900 2950-VALIDATE-TRAILER.
+056000     ADD 1 TO WI-MC-TRAILER-COUNT.
+056100     IF WI_MC_TRAILER_RECORD_COUNT NOT = WI-MC-DAY-RECORDS
+056200         DISPLAY 'WIMC200 - TRAILER RECORD COUNT MISMATCH, BATCH '
+056300             WI-MC-TRAILER-COUNT
+056400         MOVE 16 TO RETURN-CODE
+056500     END-IF.
+056600     IF WI_MC_TRAILER_CONTROL_TOTAL NOT = WI-MC-DAY-CONTROL-TOTAL
+056700         DISPLAY 'WIMC200 - TRAILER TOTAL MISMATCH, BATCH '
+056800             WI-MC-TRAILER-COUNT
+056900         MOVE 16 TO RETURN-CODE
+057000     END-IF.
+057100     MOVE ZERO TO WI-MC-DAY-RECORDS.
+057200     MOVE ZERO TO WI-MC-DAY-CONTROL-TOTAL.
+057300 2950-EXIT.
+057400     EXIT.
+057500
+057600******************************************************************
+057700* 8000-TERMINATE - write the variance report and this month's    *
+057800* totals extract for every combination seen.                *
+057900******************************************************************
+058000 8000-TERMINATE.
+058100     PERFORM 8100-WRITE-RECON-LINE THRU 8100-EXIT
+058200         VARYING WI-MC-CURRENT-IDX FROM 1 BY 1
+058300         UNTIL WI-MC-CURRENT-IDX > WI-MC-CURRENT-COUNT.
+058400     CLOSE WI-MC-RESULT-FILE.
+058500     CLOSE WI-MC-CURR-TOTALS-FILE.
+058600     CLOSE WI-MC-RECON-RPT-FILE.
+058700     CLOSE WI-MC-UNKNOWN-RPT-FILE.
+058800     CLOSE WI-MC-CKPT-OUT-FILE.
+058900     DISPLAY 'WIMC200 RECORDS READ      = ' WI-MC-RECORDS-READ.
+059000     DISPLAY 'WIMC200 DAILY BATCHES     = ' WI-MC-TRAILER-COUNT.
+059100     DISPLAY 'WIMC200 UNKNOWN PROVIDERS = ' WI-MC-UNKNOWN-COUNT.
+059200     DISPLAY 'WIMC200 COMBINATIONS      = ' WI-MC-CURRENT-COUNT.
+059300 8000-EXIT.
+059400     EXIT.
+059500
+059600******************************************************************
+059700* 8100-WRITE-RECON-LINE - look up the prior-month total (if      *
+059800* any) for this combination, write the extract record and the    *
+059900* report detail line.                                            *
+060000******************************************************************
+060100 8100-WRITE-RECON-LINE.
+060200     MOVE SPACES TO WI-MC-CURR-TOTALS-REC.
+060300     MOVE WI-MC-CURRENT-PROVIDER (WI-MC-CURRENT-IDX)
+060400         TO WI_MC_TOTAL_PROVIDER IN WI-MC-CURR-TOTALS-REC.
+060500     MOVE WI-MC-CURRENT-TYPE (WI-MC-CURRENT-IDX)
+060600         TO WI_MC_TOTAL_TYPE IN WI-MC-CURR-TOTALS-REC.
+060700     MOVE WI-MC-CURRENT-OPERATION (WI-MC-CURRENT-IDX)
+060800         TO WI_MC_TOTAL_OPERATION IN WI-MC-CURR-TOTALS-REC.
+060900     MOVE WI-MC-CURRENT-VALUE (WI-MC-CURRENT-IDX)
+061000         TO WI_MC_TOTAL_VALUE IN WI-MC-CURR-TOTALS-REC.
+061100     WRITE WI-MC-CURR-TOTALS-REC.
+061200
+061300     MOVE 'N' TO WI-MC-PRIOR-FOUND-SW.
+061400     MOVE ZERO TO WI-MC-PRIOR-VALUE-FOUND.
+061500     SET WI-MC-PRIOR-IDX TO 1.
+061600     SEARCH WI-MC-PRIOR-ENTRY
+061700         AT END
+061800             CONTINUE
+061900         WHEN WI-MC-PRIOR-PROVIDER (WI-MC-PRIOR-IDX)
+062000                 = WI-MC-CURRENT-PROVIDER (WI-MC-CURRENT-IDX)
+062100          AND WI-MC-PRIOR-TYPE (WI-MC-PRIOR-IDX)
+062200                 = WI-MC-CURRENT-TYPE (WI-MC-CURRENT-IDX)
+062300          AND WI-MC-PRIOR-OPERATION (WI-MC-PRIOR-IDX)
+062400                 = WI-MC-CURRENT-OPERATION (WI-MC-CURRENT-IDX)
+062500             SET WI-MC-PRIOR-FOUND TO TRUE
+062600             MOVE WI-MC-PRIOR-VALUE (WI-MC-PRIOR-IDX)
+062700                 TO WI-MC-PRIOR-VALUE-FOUND
+062800     END-SEARCH.
+062900     COMPUTE WI-MC-VARIANCE-WORK =
+063000         WI-MC-CURRENT-VALUE (WI-MC-CURRENT-IDX)
+063100         - WI-MC-PRIOR-VALUE-FOUND.
+063200
+063300     MOVE SPACES TO WI-MC-RECON-RPT-REC.
+063400     MOVE WI-MC-CURRENT-PROVIDER (WI-MC-CURRENT-IDX)
+063500         TO WI-MC-V-PROVIDER.
+063600     MOVE WI-MC-CURRENT-TYPE (WI-MC-CURRENT-IDX)
+063700         TO WI-MC-V-TYPE.
+063800     MOVE WI-MC-CURRENT-OPERATION (WI-MC-CURRENT-IDX)
+063900         TO WI-MC-V-OPERATION.
+064000     MOVE WI-MC-CURRENT-VALUE (WI-MC-CURRENT-IDX)
+064100         TO WI-MC-V-CURR-TOTAL.
+064200     MOVE WI-MC-PRIOR-VALUE-FOUND TO WI-MC-V-PRIOR-TOTAL.
+064300     MOVE WI-MC-VARIANCE-WORK TO WI-MC-V-VARIANCE.
+064400     WRITE WI-MC-RECON-RPT-REC.
+064500 8100-EXIT.
+064600     EXIT.
