@@ -0,0 +1,806 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. WIMC100.
+000300 AUTHOR. R L HUTCHINS.
+000400 INSTALLATION. WIRELESS CARRIER INTERFACE GROUP.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* WIMC100 - WI_MC_RESULT DAILY INTAKE / VALIDATION               *
+000900*                                                                *
+001000* Reads the carrier activation result feed (WI_MC_RESULT) and    *
+001100* validates WI_MC_RESULT_PROVIDER on every record against the    *
+001200* carrier master (WI_MC_CARRIER_MASTER) before the feed is       *
+001300* allowed to flow downstream to billing.  Providers not found    *
+001400* on the master are written to the daily unknown-provider        *
+001500* exception report so Operations can catch an onboarding gap     *
+001600* or upstream data corruption early.                             *
+001700*                                                                *
+001800* MODIFICATION HISTORY                                           *
+001900* ----------------------------------------------------------     *
+002000* DATE       BY    DESCRIPTION                                   *
+002100* 08/09/2026 RLH   Initial version.  Provider crosswalk check    *
+002200*                  against WI_MC_CARRIER_MASTER with a daily     *
+002300*                  unknown-provider exception report.            *
+002400* 08/09/2026 RLH   Added WI_MC_REASON_XWALK decode table and a   *
+002500*                  daily reason report grouped by decoded        *
+002600*                  reason category instead of raw state/code.    *
+002700* 08/09/2026 RLH   Added WI_MC_TRAILER_REC validation.  The      *
+002800*                  batch is rejected (RETURN-CODE 16) if the     *
+002900*                  trailer record count or control total does    *
+003000*                  not agree with what was actually read.        *
+003100* 08/09/2026 RLH   Added checkpoint/restart.  A restart point    *
+003200*                  is committed every WI-MC-CHECKPOINT-INTERVAL  *
+003300*                  records so an abended run can resume instead  *
+003400*                  of reprocessing the whole feed.               *
+003500* 08/09/2026 RLH   WI_MC_ADDON_VALUE widened to carry two        *
+003600*                  decimal places.  Added the daily add-on       *
+003700*                  overflow exception report, flagging any       *
+003800*                  value that would not have fit in the old      *
+003900*                  PIC 9(4) field.                               *
+004000* 08/09/2026 RLH   Audit trail now checks WI_MC_RESULT_CODE      *
+004100*                  against a maintained success-code master      *
+004200*                  (WI_MC_SUCCESS_MASTER) instead of a fixed     *
+004300*                  list, the same way the provider and reason    *
+004400*                  crosswalks are maintained.  On restart, the   *
+004500*                  unknown-provider, overflow and audit          *
+004600*                  exception files are extended instead of       *
+004700*                  recreated so the pre-abend portion of the     *
+004800*                  run is not lost.                              *
+004900* 08/09/2026 RLH   WI-MC-UNKNOWN-RPT-REC now comes from WIMCUNK  *
+005000*                  so its layout cannot drift from WIMC200's and *
+005100*                  WIMC300's copies of the same report.          *
+005200* 08/09/2026 RLH   2200-DECODE-REASON now runs unconditionally   *
+005300*                  for every record instead of only outside the *
+005400*                  restart skip, so the reason-category report  *
+005500*                  covers the whole day after a restart.  The   *
+005600*                  checkpoint record also now carries the three *
+005700*                  exception counters so the end-of-run totals  *
+005800*                  DISPLAYed at 8000-TERMINATE are restored on  *
+005900*                  a restart instead of starting back at zero.  *
+006000******************************************************************
+006100 ENVIRONMENT DIVISION.
+006200 INPUT-OUTPUT SECTION.
+006300 FILE-CONTROL.
+006400     SELECT WI-MC-RESULT-FILE
+006500         ASSIGN TO WIMCIN
+006600         ORGANIZATION IS SEQUENTIAL
+006700         FILE STATUS IS WI-MC-RESULT-STATUS.
+006800
+006900     SELECT WI-MC-CARRIER-FILE
+007000         ASSIGN TO WIMCCARM
+007100         ORGANIZATION IS SEQUENTIAL
+007200         FILE STATUS IS WI-MC-CARRIER-STATUS.
+007300
+007400     SELECT WI-MC-UNKNOWN-RPT-FILE
+007500         ASSIGN TO WIMCUNKR
+007600         ORGANIZATION IS SEQUENTIAL
+007700         FILE STATUS IS WI-MC-UNKNOWN-STATUS.
+007800
+007900     SELECT WI-MC-REASON-FILE
+008000         ASSIGN TO WIMCRSNM
+008100         ORGANIZATION IS SEQUENTIAL
+008200         FILE STATUS IS WI-MC-REASON-STATUS.
+008300
+008400     SELECT WI-MC-REASON-RPT-FILE
+008500         ASSIGN TO WIMCRSNR
+008600         ORGANIZATION IS SEQUENTIAL
+008700         FILE STATUS IS WI-MC-REASON-RPT-STATUS.
+008800
+008900     SELECT WI-MC-CKPT-IN-FILE
+009000         ASSIGN TO WIMCCKPI
+009100         ORGANIZATION IS SEQUENTIAL
+009200         FILE STATUS IS WI-MC-CKPT-IN-STATUS.
+009300
+009400     SELECT WI-MC-CKPT-OUT-FILE
+009500         ASSIGN TO WIMCCKPO
+009600         ORGANIZATION IS SEQUENTIAL
+009700         FILE STATUS IS WI-MC-CKPT-OUT-STATUS.
+009800
+009900     SELECT WI-MC-OVFLO-RPT-FILE
+010000         ASSIGN TO WIMCOVFR
+010100         ORGANIZATION IS SEQUENTIAL
+010200         FILE STATUS IS WI-MC-OVFLO-STATUS.
+010300
+010400     SELECT WI-MC-AUDIT-FILE
+010500         ASSIGN TO WIMCAUDT
+010600         ORGANIZATION IS SEQUENTIAL
+010700         FILE STATUS IS WI-MC-AUDIT-STATUS.
+010800
+010900     SELECT WI-MC-SUCCESS-FILE
+011000         ASSIGN TO WIMCSUCM
+011100         ORGANIZATION IS SEQUENTIAL
+011200         FILE STATUS IS WI-MC-SUCCESS-STATUS.
+011300
+011400 DATA DIVISION.
+011500 FILE SECTION.
+011600 FD  WI-MC-RESULT-FILE
+011700     LABEL RECORDS ARE STANDARD.
+011800 01  WI-MC-RESULT-REC.
+011900     COPY EXAMPLE.
+012000 01  WI-MC-TRAILER-REC.
+012100     COPY WIMCTRL.
+012200
+012300 FD  WI-MC-CARRIER-FILE
+012400     LABEL RECORDS ARE STANDARD.
+012500 01  WI-MC-CARRIER-REC.
+012600     COPY WIMCCAR.
+012700
+012800 FD  WI-MC-UNKNOWN-RPT-FILE
+012900     LABEL RECORDS ARE STANDARD.
+013000 01  WI-MC-UNKNOWN-RPT-REC.
+013100     COPY WIMCUNK.
+013200
+013300 FD  WI-MC-REASON-FILE
+013400     LABEL RECORDS ARE STANDARD.
+013500 01  WI-MC-REASON-REC.
+013600     COPY WIMCRSN.
+013700
+013800 FD  WI-MC-REASON-RPT-FILE
+013900     LABEL RECORDS ARE STANDARD.
+014000 01  WI-MC-REASON-RPT-REC.
+014100     05 FILLER                     PIC X(01).
+014200     05 WI-MC-R-CATEGORY           PIC X(20).
+014300     05 FILLER                     PIC X(03).
+014400     05 WI-MC-R-COUNT              PIC ZZZ,ZZZ,ZZ9.
+014500     05 FILLER                     PIC X(42).
+014600
+014700 FD  WI-MC-CKPT-IN-FILE
+014800     LABEL RECORDS ARE STANDARD.
+014900 01  WI-MC-CKPT-IN-REC.
+015000     COPY WIMCCKP.
+015100
+015200 FD  WI-MC-CKPT-OUT-FILE
+015300     LABEL RECORDS ARE STANDARD.
+015400 01  WI-MC-CKPT-OUT-REC.
+015500     COPY WIMCCKP.
+015600
+015700 FD  WI-MC-OVFLO-RPT-FILE
+015800     LABEL RECORDS ARE STANDARD.
+015900 01  WI-MC-OVFLO-RPT-REC.
+016000     05 FILLER                     PIC X(01).
+016100     05 WI-MC-O-PROVIDER           PIC X(12).
+016200     05 FILLER                     PIC X(03).
+016300     05 WI-MC-O-OPERATION          PIC X(24).
+016400     05 FILLER                     PIC X(03).
+016500     05 WI-MC-O-SUBSCRIPT          PIC 9(01).
+016600     05 FILLER                     PIC X(03).
+016700     05 WI-MC-O-VALUE              PIC Z(6)9.99.
+016800     05 FILLER                     PIC X(03).
+016900     05 WI-MC-O-MESSAGE            PIC X(40).
+017000
+017100 FD  WI-MC-AUDIT-FILE
+017200     LABEL RECORDS ARE STANDARD.
+017300 01  WI-MC-AUDIT-REC.
+017400     COPY WIMCAUD.
+017500
+017600 FD  WI-MC-SUCCESS-FILE
+017700     LABEL RECORDS ARE STANDARD.
+017800 01  WI-MC-SUCCESS-REC.
+017900     COPY WIMCSUC.
+018000
+018100 WORKING-STORAGE SECTION.
+018200
+018300 77  WI-MC-RESULT-STATUS            PIC X(02) VALUE SPACES.
+018400 77  WI-MC-CARRIER-STATUS           PIC X(02) VALUE SPACES.
+018500 77  WI-MC-UNKNOWN-STATUS           PIC X(02) VALUE SPACES.
+018600 77  WI-MC-REASON-STATUS            PIC X(02) VALUE SPACES.
+018700 77  WI-MC-REASON-RPT-STATUS        PIC X(02) VALUE SPACES.
+018800 77  WI-MC-CKPT-IN-STATUS           PIC X(02) VALUE SPACES.
+018900 77  WI-MC-CKPT-OUT-STATUS          PIC X(02) VALUE SPACES.
+019000 77  WI-MC-OVFLO-STATUS             PIC X(02) VALUE SPACES.
+019100 77  WI-MC-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+019200 77  WI-MC-SUCCESS-STATUS           PIC X(02) VALUE SPACES.
+019300
+019400 01  WI-MC-SWITCHES.
+019500     05 WI-MC-RESULT-EOF-SW         PIC X(01) VALUE 'N'.
+019600        88 WI-MC-RESULT-EOF               VALUE 'Y'.
+019700     05 WI-MC-CARRIER-EOF-SW        PIC X(01) VALUE 'N'.
+019800        88 WI-MC-CARRIER-EOF              VALUE 'Y'.
+019900     05 WI-MC-REASON-EOF-SW         PIC X(01) VALUE 'N'.
+020000        88 WI-MC-REASON-EOF               VALUE 'Y'.
+020100     05 WI-MC-TRAILER-SEEN-SW       PIC X(01) VALUE 'N'.
+020200        88 WI-MC-TRAILER-SEEN              VALUE 'Y'.
+020300     05 WI-MC-CKPT-IN-EOF-SW        PIC X(01) VALUE 'N'.
+020400        88 WI-MC-CKPT-IN-EOF               VALUE 'Y'.
+020500     05 WI-MC-SKIP-SW               PIC X(01) VALUE 'N'.
+020600        88 WI-MC-SKIPPING                  VALUE 'Y'.
+020700     05 WI-MC-SUCCESS-EOF-SW        PIC X(01) VALUE 'N'.
+020800        88 WI-MC-SUCCESS-EOF               VALUE 'Y'.
+020900
+021000 01  WI-MC-COUNTERS.
+021100     05 WI-MC-CARRIER-COUNT         PIC 9(05) COMP VALUE ZERO.
+021200     05 WI-MC-REASON-COUNT          PIC 9(05) COMP VALUE ZERO.
+021300     05 WI-MC-CATEGORY-COUNT        PIC 9(03) COMP VALUE ZERO.
+021400     05 WI-MC-SUCCESS-COUNT         PIC 9(03) COMP VALUE ZERO.
+021500     05 WI-MC-RECORDS-READ          PIC 9(09) COMP VALUE ZERO.
+021600     05 WI-MC-UNKNOWN-COUNT         PIC 9(09) COMP VALUE ZERO.
+021700     05 WI-MC-OVFLO-COUNT           PIC 9(09) COMP VALUE ZERO.
+021800     05 WI-MC-AUDIT-COUNT           PIC 9(09) COMP VALUE ZERO.
+021900
+022000******************************************************************
+022100* WI-MC-OVFLO-THRESHOLD - the largest WI_MC_ADDON_VALUE the old  *
+022200* PIC 9(4) field could ever have held.  Any add-on value         *
+022300* greater than this is written to the overflow exception report. *
+022400******************************************************************
+022500 01  WI-MC-OVFLO-THRESHOLD          PIC 9(07)V99 COMP-3
+022600                                     VALUE 9999.
+022700
+022800******************************************************************
+022900* WI-MC-AUDIT-RETENTION-YRS - retention period stamped on every  *
+023000* WI_MC_AUDIT_REC written, per the records-retention schedule    *
+023100* Finance uses for exception transactions.                       *
+023200******************************************************************
+023300 01  WI-MC-AUDIT-RETENTION-YRS      PIC 9(02) COMP VALUE 7.
+023400
+023500******************************************************************
+023600* WI-MC-RUN-CONTROL-TOTAL - sum of every WI_MC_ADDON_VALUE on    *
+023700* every data record read this run, accumulated so it can be     *
+023800* checked against WI_MC_TRAILER_CONTROL_TOTAL before the feed   *
+023900* is accepted.  WI-MC-RECORDS-READ is compared the same way     *
+024000* against WI_MC_TRAILER_RECORD_COUNT.                            *
+024100******************************************************************
+024200 01  WI-MC-RUN-CONTROL-TOTAL        PIC 9(09)V99 COMP-3
+024300                                     VALUE ZERO.
+024400 01  WI-MC-ADDON-SUBSCRIPT          PIC 9(01) COMP VALUE ZERO.
+024500
+024600******************************************************************
+024700* WI-MC-CHECKPOINT-CONTROL - restart/checkpoint working storage. *
+024800* WI-MC-RESTART-SEQUENCE is loaded from the last checkpoint on   *
+024900* WI-MC-CKPT-IN-FILE, if one exists, and drives WI-MC-SKIP-SW so *
+025000* records already processed by the abended run are not written  *
+025100* to the exception report or reason report a second time.  A     *
+025200* new checkpoint is committed to WI-MC-CKPT-OUT-FILE every       *
+025300* WI-MC-CHECKPOINT-INTERVAL records.                             *
+025400******************************************************************
+025500 01  WI-MC-CHECKPOINT-CONTROL.
+025600     05 WI-MC-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 1000.
+025700     05 WI-MC-RESTART-SEQUENCE      PIC 9(09) COMP VALUE ZERO.
+025800     05 WI-MC-CKPT-QUOTIENT         PIC 9(09) COMP VALUE ZERO.
+025900     05 WI-MC-CKPT-REMAINDER        PIC 9(09) COMP VALUE ZERO.
+026000
+026100 01  WI-MC-CKPT-TIMESTAMP-WORK.
+026200     05 WI-MC-CKPT-DATE             PIC 9(06).
+026300     05 WI-MC-CKPT-TIME             PIC 9(08).
+026400
+026500 01  WI-MC-CARRIER-TABLE.
+026600     05 WI-MC-CARRIER-ENTRY OCCURS 1 TO 500 TIMES
+026700           DEPENDING ON WI-MC-CARRIER-COUNT
+026800           ASCENDING KEY IS WI-MC-CARRIER-TBL-CODE
+026900           INDEXED BY WI-MC-CARRIER-IDX.
+027000        10 WI-MC-CARRIER-TBL-CODE   PIC X(12).
+027100        10 WI-MC-CARRIER-TBL-NAME   PIC X(30).
+027200        10 WI-MC-CARRIER-TBL-STATUS PIC X(01).
+027300
+027400 01  WI-MC-REASON-TABLE.
+027500     05 WI-MC-REASON-ENTRY OCCURS 1 TO 999 TIMES
+027600           DEPENDING ON WI-MC-REASON-COUNT
+027700           ASCENDING KEY IS WI-MC-REASON-TBL-STATE
+027800                            WI-MC-REASON-TBL-CODE
+027900           INDEXED BY WI-MC-REASON-IDX.
+028000        10 WI-MC-REASON-TBL-STATE    PIC X(04).
+028100        10 WI-MC-REASON-TBL-CODE     PIC X(04).
+028200        10 WI-MC-REASON-TBL-CATEGORY PIC X(20).
+028300
+028400******************************************************************
+028500* WI-MC-SUCCESS-TABLE - WI_MC_SUCCESS_MASTER loaded at the start *
+028600* of the run.  WI_MC_RESULT_CODE is checked against this table   *
+028700* in 2260-CHECK-AUDIT-TRAIL instead of a compiled-in list, so    *
+028800* Operations can add or retire a success code without a         *
+028900* recompile.                                                     *
+029000******************************************************************
+029100 01  WI-MC-SUCCESS-TABLE.
+029200     05 WI-MC-SUCCESS-ENTRY OCCURS 1 TO 50 TIMES
+029300           DEPENDING ON WI-MC-SUCCESS-COUNT
+029400           ASCENDING KEY IS WI-MC-SUCCESS-TBL-CODE
+029500           INDEXED BY WI-MC-SUCCESS-IDX.
+029600        10 WI-MC-SUCCESS-TBL-CODE   PIC X(04).
+029700
+029800******************************************************************
+029900* WI-MC-CATEGORY-TABLE - running count of decoded result        *
+030000* records by reason category, accumulated as the feed is read   *
+030100* and dumped to WI-MC-REASON-RPT-FILE at end of run.  An         *
+030200* unmapped state/code pair rolls up under                       *
+030300* WI-MC-UNMAPPED-CATEGORY.                                       *
+030400******************************************************************
+030500 01  WI-MC-UNMAPPED-CATEGORY        PIC X(20)
+030600                                     VALUE 'UNMAPPED STATE/CODE'.
+030700
+030800 01  WI-MC-CATEGORY-TABLE.
+030900     05 WI-MC-CATEGORY-ENTRY OCCURS 1 TO 100 TIMES
+031000           DEPENDING ON WI-MC-CATEGORY-COUNT
+031100           INDEXED BY WI-MC-CATEGORY-IDX.
+031200        10 WI-MC-CATEGORY-NAME      PIC X(20).
+031300        10 WI-MC-CATEGORY-TALLY     PIC 9(09) COMP VALUE ZERO.
+031400
+031500 01  WI-MC-CURRENT-CATEGORY         PIC X(20).
+031600
+031700 PROCEDURE DIVISION.
+031800
+031900******************************************************************
+032000* 0000-MAINLINE                                                  *
+032100******************************************************************
+032200 0000-MAINLINE.
+032300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+032400     PERFORM 2000-PROCESS-RESULT THRU 2000-EXIT
+032500         UNTIL WI-MC-RESULT-EOF.
+032600     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+032700     STOP RUN.
+032800
+032900******************************************************************
+033000* 1000-INITIALIZE - open files, load the carrier master table    *
+033100* and prime the first read of the result feed.                   *
+033200******************************************************************
+033300 1000-INITIALIZE.
+033400     OPEN INPUT WI-MC-CARRIER-FILE.
+033500     IF WI-MC-CARRIER-STATUS NOT = '00'
+033600         DISPLAY 'WIMC100 - CARRIER MASTER OPEN FAILED, STATUS '
+033700             WI-MC-CARRIER-STATUS
+033800         MOVE 16 TO RETURN-CODE
+033900         STOP RUN
+034000     END-IF.
+034100     PERFORM 1100-LOAD-CARRIER-TABLE THRU 1100-EXIT
+034200         UNTIL WI-MC-CARRIER-EOF.
+034300     CLOSE WI-MC-CARRIER-FILE.
+034400
+034500     OPEN INPUT WI-MC-REASON-FILE.
+034600     IF WI-MC-REASON-STATUS NOT = '00'
+034700         DISPLAY 'WIMC100 - REASON XWALK OPEN FAILED, STATUS '
+034800             WI-MC-REASON-STATUS
+034900         MOVE 16 TO RETURN-CODE
+035000         STOP RUN
+035100     END-IF.
+035200     PERFORM 1200-LOAD-REASON-TABLE THRU 1200-EXIT
+035300         UNTIL WI-MC-REASON-EOF.
+035400     CLOSE WI-MC-REASON-FILE.
+035500
+035600     OPEN INPUT WI-MC-SUCCESS-FILE.
+035700     IF WI-MC-SUCCESS-STATUS NOT = '00'
+035800         DISPLAY 'WIMC100 - SUCCESS MASTER OPEN FAILED, STATUS '
+035900             WI-MC-SUCCESS-STATUS
+036000         MOVE 16 TO RETURN-CODE
+036100         STOP RUN
+036200     END-IF.
+036300     PERFORM 1150-LOAD-SUCCESS-TABLE THRU 1150-EXIT
+036400         UNTIL WI-MC-SUCCESS-EOF.
+036500     CLOSE WI-MC-SUCCESS-FILE.
+036600
+036700     OPEN INPUT WI-MC-RESULT-FILE.
+036800     IF WI-MC-RESULT-STATUS NOT = '00'
+036900         DISPLAY 'WIMC100 - RESULT FEED OPEN FAILED, STATUS '
+037000             WI-MC-RESULT-STATUS
+037100         MOVE 16 TO RETURN-CODE
+037200         STOP RUN
+037300     END-IF.
+037400
+037500     OPEN INPUT WI-MC-CKPT-IN-FILE.
+037600     IF WI-MC-CKPT-IN-STATUS = '00'
+037700         PERFORM 1300-LOAD-LAST-CHECKPOINT THRU 1300-EXIT
+037800             UNTIL WI-MC-CKPT-IN-EOF
+037900         CLOSE WI-MC-CKPT-IN-FILE
+038000     END-IF.
+038100     OPEN OUTPUT WI-MC-CKPT-OUT-FILE.
+038200     OPEN OUTPUT WI-MC-REASON-RPT-FILE.
+038300
+038400******************************************************************
+038500* The unknown-provider, overflow and audit exception files are   *
+038600* written one record at a time as each exception is detected, so *
+038700* on a restart they are opened EXTEND rather than OUTPUT - the   *
+038800* pre-abend run's exceptions stay on the file and the resumed    *
+038900* run's exceptions are appended after them.  WI-MC-REASON-RPT-   *
+039000* FILE is not handled the same way: it is a summary dumped       *
+039100* wholesale from WI-MC-CATEGORY-TABLE at 8000-TERMINATE.  That   *
+039200* table is not persisted on a checkpoint, but 2200-DECODE-REASON *
+039300* is performed for every record read, skipped or not, so it is  *
+039400* rebuilt in full on a restart instead of only for the resumed  *
+039500* portion of the day.                                           *
+039600******************************************************************
+039700     IF WI-MC-RESTART-SEQUENCE > ZERO
+039800         DISPLAY 'WIMC100 - RESTARTING AFTER RECORD '
+039900             WI-MC-RESTART-SEQUENCE
+040000         SET WI-MC-SKIPPING TO TRUE
+040100         OPEN EXTEND WI-MC-UNKNOWN-RPT-FILE
+040200         OPEN EXTEND WI-MC-OVFLO-RPT-FILE
+040300         OPEN EXTEND WI-MC-AUDIT-FILE
+040400     ELSE
+040500         OPEN OUTPUT WI-MC-UNKNOWN-RPT-FILE
+040600         OPEN OUTPUT WI-MC-OVFLO-RPT-FILE
+040700         OPEN OUTPUT WI-MC-AUDIT-FILE
+040800     END-IF.
+040900
+041000     PERFORM 2900-READ-RESULT THRU 2900-EXIT.
+041100 1000-EXIT.
+041200     EXIT.
+041300
+041400******************************************************************
+041500* 1300-LOAD-LAST-CHECKPOINT - WI-MC-CKPT-IN-FILE holds every     *
+041600* checkpoint committed by the run that abended; the last record  *
+041700* read is the most recent one, so WI-MC-RESTART-SEQUENCE and the *
+041800* exception counters are simply overwritten each time until end  *
+041900* of file, leaving the values as of the last checkpoint taken.   *
+042000******************************************************************
+042100 1300-LOAD-LAST-CHECKPOINT.
+042200     READ WI-MC-CKPT-IN-FILE
+042300         AT END
+042400             SET WI-MC-CKPT-IN-EOF TO TRUE
+042500         NOT AT END
+042600             MOVE WI_MC_CHECKPOINT_SEQUENCE IN WI-MC-CKPT-IN-REC
+042700                 TO WI-MC-RESTART-SEQUENCE
+042800             MOVE WI_MC_CHECKPOINT_UNKNOWN_COUNT
+042900                 IN WI-MC-CKPT-IN-REC TO WI-MC-UNKNOWN-COUNT
+043000             MOVE WI_MC_CHECKPOINT_OVFLO_COUNT
+043100                 IN WI-MC-CKPT-IN-REC TO WI-MC-OVFLO-COUNT
+043200             MOVE WI_MC_CHECKPOINT_AUDIT_COUNT
+043300                 IN WI-MC-CKPT-IN-REC TO WI-MC-AUDIT-COUNT
+043400     END-READ.
+043500 1300-EXIT.
+043600     EXIT.
+043700
+043800******************************************************************
+043900* 1100-LOAD-CARRIER-TABLE - WI_MC_CARRIER_MASTER is maintained   *
+044000* in ascending WI_MC_CARRIER_CODE sequence so the table can be   *
+044100* searched with SEARCH ALL below.                                *
+044200******************************************************************
+044300 1100-LOAD-CARRIER-TABLE.
+044400     READ WI-MC-CARRIER-FILE
+044500         AT END
+044600             SET WI-MC-CARRIER-EOF TO TRUE
+044700         NOT AT END
+044800             ADD 1 TO WI-MC-CARRIER-COUNT
+044900             SET WI-MC-CARRIER-IDX TO WI-MC-CARRIER-COUNT
+045000             MOVE WI_MC_CARRIER_CODE
+045100                 TO WI-MC-CARRIER-TBL-CODE (WI-MC-CARRIER-IDX)
+045200             MOVE WI_MC_CARRIER_NAME
+045300                 TO WI-MC-CARRIER-TBL-NAME (WI-MC-CARRIER-IDX)
+045400             MOVE WI_MC_CARRIER_STATUS
+045500                 TO WI-MC-CARRIER-TBL-STATUS (WI-MC-CARRIER-IDX)
+045600     END-READ.
+045700 1100-EXIT.
+045800     EXIT.
+045900
+046000******************************************************************
+046100* 1200-LOAD-REASON-TABLE - WI_MC_REASON_XWALK is maintained in   *
+046200* ascending state/code sequence so it can be searched below with *
+046300* SEARCH ALL.                                                    *
+046400******************************************************************
+046500 1200-LOAD-REASON-TABLE.
+046600     READ WI-MC-REASON-FILE
+046700         AT END
+046800             SET WI-MC-REASON-EOF TO TRUE
+046900         NOT AT END
+047000             ADD 1 TO WI-MC-REASON-COUNT
+047100             SET WI-MC-REASON-IDX TO WI-MC-REASON-COUNT
+047200             MOVE WI_MC_REASON_STATE
+047300                 TO WI-MC-REASON-TBL-STATE (WI-MC-REASON-IDX)
+047400             MOVE WI_MC_REASON_CODE
+047500                 TO WI-MC-REASON-TBL-CODE (WI-MC-REASON-IDX)
+047600             MOVE WI_MC_REASON_CATEGORY
+047700                 TO WI-MC-REASON-TBL-CATEGORY (WI-MC-REASON-IDX)
+047800     END-READ.
+047900 1200-EXIT.
+048000     EXIT.
+048100
+048200******************************************************************
+048300* 1150-LOAD-SUCCESS-TABLE - WI_MC_SUCCESS_MASTER is maintained   *
+048400* in ascending WI_MC_SUCCESS_CODE sequence so it can be searched *
+048500* below with SEARCH ALL.                                         *
+048600******************************************************************
+048700 1150-LOAD-SUCCESS-TABLE.
+048800     READ WI-MC-SUCCESS-FILE
+048900         AT END
+049000             SET WI-MC-SUCCESS-EOF TO TRUE
+049100         NOT AT END
+049200             ADD 1 TO WI-MC-SUCCESS-COUNT
+049300             SET WI-MC-SUCCESS-IDX TO WI-MC-SUCCESS-COUNT
+049400             MOVE WI_MC_SUCCESS_CODE
+049500                 TO WI-MC-SUCCESS-TBL-CODE (WI-MC-SUCCESS-IDX)
+049600     END-READ.
+049700 1150-EXIT.
+049800     EXIT.
+049900
+050000******************************************************************
+050100* 2000-PROCESS-RESULT - one iteration per WI_MC_RESULT record.   *
+050200******************************************************************
+050300 2000-PROCESS-RESULT.
+050400     ADD 1 TO WI-MC-RECORDS-READ.
+050500     IF WI-MC-SKIPPING
+050600         IF WI-MC-RECORDS-READ > WI-MC-RESTART-SEQUENCE
+050700             MOVE 'N' TO WI-MC-SKIP-SW
+050800         END-IF
+050900     END-IF.
+051000     PERFORM 2300-ACCUMULATE-CONTROL-TOTAL THRU 2300-EXIT.
+051100     PERFORM 2200-DECODE-REASON THRU 2200-EXIT.
+051200     IF WI-MC-SKIPPING
+051300         CONTINUE
+051400     ELSE
+051500         PERFORM 2100-VALIDATE-PROVIDER THRU 2100-EXIT
+051600         PERFORM 2260-CHECK-AUDIT-TRAIL THRU 2260-EXIT
+051700         PERFORM 2360-CHECK-ADDON-OVERFLOW THRU 2360-EXIT
+051800         PERFORM 2400-CHECKPOINT THRU 2400-EXIT
+051900     END-IF.
+052000     PERFORM 2900-READ-RESULT THRU 2900-EXIT.
+052100 2000-EXIT.
+052200     EXIT.
+052300
+052400******************************************************************
+052500* 2100-VALIDATE-PROVIDER - crosswalk WI_MC_RESULT_PROVIDER       *
+052600* against the carrier master table.                              *
+052700******************************************************************
+052800 2100-VALIDATE-PROVIDER.
+052900     SEARCH ALL WI-MC-CARRIER-ENTRY
+053000         AT END
+053100             PERFORM 2150-WRITE-UNKNOWN THRU 2150-EXIT
+053200         WHEN WI-MC-CARRIER-TBL-CODE (WI-MC-CARRIER-IDX)
+053300                 = WI_MC_RESULT_PROVIDER
+053400             CONTINUE
+053500     END-SEARCH.
+053600 2100-EXIT.
+053700     EXIT.
+053800
+053900******************************************************************
+054000* 2150-WRITE-UNKNOWN - record a provider not on the master so    *
+054100* it shows up on the daily unknown-provider exception report.    *
+054200******************************************************************
+054300 2150-WRITE-UNKNOWN.
+054400     ADD 1 TO WI-MC-UNKNOWN-COUNT.
+054500     MOVE SPACES TO WI-MC-UNKNOWN-RPT-REC.
+054600     MOVE WI_MC_RESULT_PROVIDER  TO WI_MC_UNKNOWN_PROVIDER.
+054700     MOVE WI_MC_RESULT_STATE     TO WI_MC_UNKNOWN_STATE.
+054800     MOVE WI_MC_RESULT_OPERATION TO WI_MC_UNKNOWN_OPERATION.
+054900     MOVE 'NOT ON WI_MC_CARRIER_MASTER' TO WI_MC_UNKNOWN_MESSAGE.
+055000     WRITE WI-MC-UNKNOWN-RPT-REC.
+055100 2150-EXIT.
+055200     EXIT.
+055300
+055400******************************************************************
+055500* 2200-DECODE-REASON - crosswalk WI_MC_RESULT_STATE and          *
+055600* WI_MC_RESULT_CODE to an internal reason category and tally     *
+055700* it on WI-MC-CATEGORY-TABLE for the daily reason report.        *
+055800******************************************************************
+055900 2200-DECODE-REASON.
+056000     SEARCH ALL WI-MC-REASON-ENTRY
+056100         AT END
+056200             MOVE WI-MC-UNMAPPED-CATEGORY
+056300                 TO WI-MC-CURRENT-CATEGORY
+056400         WHEN WI-MC-REASON-TBL-STATE (WI-MC-REASON-IDX)
+056500                 = WI_MC_RESULT_STATE
+056600          AND WI-MC-REASON-TBL-CODE (WI-MC-REASON-IDX)
+056700                 = WI_MC_RESULT_CODE
+056800             MOVE WI-MC-REASON-TBL-CATEGORY (WI-MC-REASON-IDX)
+056900                 TO WI-MC-CURRENT-CATEGORY
+057000     END-SEARCH.
+057100     PERFORM 2250-TALLY-CATEGORY THRU 2250-EXIT.
+057200 2200-EXIT.
+057300     EXIT.
+057400
+057500******************************************************************
+057600* 2250-TALLY-CATEGORY - find WI-MC-CURRENT-CATEGORY on the       *
+057700* running totals table, adding a new entry the first time a      *
+057800* category is seen.                                              *
+057900******************************************************************
+058000 2250-TALLY-CATEGORY.
+058100     SET WI-MC-CATEGORY-IDX TO 1.
+058200     SEARCH WI-MC-CATEGORY-ENTRY
+058300         AT END
+058400             ADD 1 TO WI-MC-CATEGORY-COUNT
+058500             SET WI-MC-CATEGORY-IDX TO WI-MC-CATEGORY-COUNT
+058600             MOVE WI-MC-CURRENT-CATEGORY
+058700                 TO WI-MC-CATEGORY-NAME (WI-MC-CATEGORY-IDX)
+058800             MOVE 1 TO WI-MC-CATEGORY-TALLY (WI-MC-CATEGORY-IDX)
+058900         WHEN WI-MC-CATEGORY-NAME (WI-MC-CATEGORY-IDX)
+059000                 = WI-MC-CURRENT-CATEGORY
+059100             ADD 1 TO WI-MC-CATEGORY-TALLY (WI-MC-CATEGORY-IDX)
+059200     END-SEARCH.
+059300 2250-EXIT.
+059400     EXIT.
+059500
+059600******************************************************************
+059700* 2260-CHECK-AUDIT-TRAIL - every WI_MC_RESULT record whose       *
+059800* WI_MC_RESULT_CODE is not found on WI-MC-SUCCESS-TABLE is       *
+059900* recorded on the persisted audit trail, independent of the      *
+060000* daily reason report.                                           *
+060100******************************************************************
+060200 2260-CHECK-AUDIT-TRAIL.
+060300     SEARCH ALL WI-MC-SUCCESS-ENTRY
+060400         AT END
+060500             PERFORM 2265-WRITE-AUDIT-REC THRU 2265-EXIT
+060600         WHEN WI-MC-SUCCESS-TBL-CODE (WI-MC-SUCCESS-IDX)
+060700                 = WI_MC_RESULT_CODE
+060800             CONTINUE
+060900     END-SEARCH.
+061000 2260-EXIT.
+061100     EXIT.
+061200
+061300******************************************************************
+061400* 2265-WRITE-AUDIT-REC - build and write one WI_MC_AUDIT_REC.    *
+061500******************************************************************
+061600 2265-WRITE-AUDIT-REC.
+061700     ADD 1 TO WI-MC-AUDIT-COUNT.
+061800     ACCEPT WI-MC-CKPT-DATE FROM DATE.
+061900     ACCEPT WI-MC-CKPT-TIME FROM TIME.
+062000     MOVE SPACES TO WI-MC-AUDIT-REC.
+062100     MOVE WI_MC_RESULT_PROVIDER    TO WI_MC_AUDIT_PROVIDER.
+062200     MOVE WI_MC_RESULT_OPERATION   TO WI_MC_AUDIT_OPERATION.
+062300     MOVE WI_MC_RESULT_CODE        TO WI_MC_AUDIT_CODE.
+062400     MOVE WI_MC_RESULT_DESCRIPTION TO WI_MC_AUDIT_DESCRIPTION.
+062500     MOVE WI-MC-AUDIT-RETENTION-YRS
+062600         TO WI_MC_AUDIT_RETENTION_YRS.
+062700     STRING WI-MC-CKPT-DATE DELIMITED BY SIZE
+062800            SPACE           DELIMITED BY SIZE
+062900            WI-MC-CKPT-TIME DELIMITED BY SIZE
+063000         INTO WI_MC_AUDIT_TIMESTAMP.
+063100     WRITE WI-MC-AUDIT-REC.
+063200 2265-EXIT.
+063300     EXIT.
+063400
+063500******************************************************************
+063600* 2300-ACCUMULATE-CONTROL-TOTAL - add every WI_MC_ADDON_VALUE on *
+063700* this record to the running control total checked against      *
+063800* WI_MC_TRAILER_CONTROL_TOTAL.                                   *
+063900******************************************************************
+064000 2300-ACCUMULATE-CONTROL-TOTAL.
+064100     PERFORM 2350-ADD-ADDON-VALUE THRU 2350-EXIT
+064200         VARYING WI-MC-ADDON-SUBSCRIPT FROM 1 BY 1
+064300         UNTIL WI-MC-ADDON-SUBSCRIPT > WI_MC_ADDON_COUNT.
+064400 2300-EXIT.
+064500     EXIT.
+064600
+064700 2350-ADD-ADDON-VALUE.
+064800     ADD WI_MC_ADDON_VALUE (WI-MC-ADDON-SUBSCRIPT)
+064900         TO WI-MC-RUN-CONTROL-TOTAL.
+065000 2350-EXIT.
+065100     EXIT.
+065200
+065300******************************************************************
+065400* 2360-CHECK-ADDON-OVERFLOW - check every WI_MC_ADDON_ENTRY on   *
+065500* this record against WI-MC-OVFLO-THRESHOLD.                     *
+065600******************************************************************
+065700 2360-CHECK-ADDON-OVERFLOW.
+065800     PERFORM 2365-CHECK-ONE-ADDON THRU 2365-EXIT
+065900         VARYING WI-MC-ADDON-SUBSCRIPT FROM 1 BY 1
+066000         UNTIL WI-MC-ADDON-SUBSCRIPT > WI_MC_ADDON_COUNT.
+066100 2360-EXIT.
+066200     EXIT.
+066300
+066400 2365-CHECK-ONE-ADDON.
+066500     IF WI_MC_ADDON_VALUE (WI-MC-ADDON-SUBSCRIPT)
+066600             > WI-MC-OVFLO-THRESHOLD
+066700         PERFORM 2370-WRITE-OVERFLOW THRU 2370-EXIT
+066800     END-IF.
+066900 2365-EXIT.
+067000     EXIT.
+067100
+067200******************************************************************
+067300* 2370-WRITE-OVERFLOW - record an add-on value that would not    *
+067400* have fit in the old PIC 9(4) WI_MC_ADDON_VALUE field, so it    *
+067500* shows up on the overflow exception report.                     *
+067600******************************************************************
+067700 2370-WRITE-OVERFLOW.
+067800     ADD 1 TO WI-MC-OVFLO-COUNT.
+067900     MOVE SPACES TO WI-MC-OVFLO-RPT-REC.
+068000     MOVE WI_MC_RESULT_PROVIDER  TO WI-MC-O-PROVIDER.
+068100     MOVE WI_MC_RESULT_OPERATION TO WI-MC-O-OPERATION.
+068200     MOVE WI-MC-ADDON-SUBSCRIPT  TO WI-MC-O-SUBSCRIPT.
+068300     MOVE WI_MC_ADDON_VALUE (WI-MC-ADDON-SUBSCRIPT)
+068400         TO WI-MC-O-VALUE.
+068500     MOVE 'EXCEEDS OLD PIC 9(4) ADDON VALUE CEILING'
+068600         TO WI-MC-O-MESSAGE.
+068700     WRITE WI-MC-OVFLO-RPT-REC.
+068800 2370-EXIT.
+068900     EXIT.
+069000
+069100******************************************************************
+069200* 2400-CHECKPOINT - commits a restart point every                *
+069300* WI-MC-CHECKPOINT-INTERVAL records so an abended run does not   *
+069400* have to reprocess the whole feed from record one.              *
+069500******************************************************************
+069600 2400-CHECKPOINT.
+069700     DIVIDE WI-MC-RECORDS-READ BY WI-MC-CHECKPOINT-INTERVAL
+069800         GIVING WI-MC-CKPT-QUOTIENT
+069900         REMAINDER WI-MC-CKPT-REMAINDER.
+070000     IF WI-MC-CKPT-REMAINDER = ZERO
+070100         PERFORM 2450-WRITE-CHECKPOINT THRU 2450-EXIT
+070200     END-IF.
+070300 2400-EXIT.
+070400     EXIT.
+070500
+070600 2450-WRITE-CHECKPOINT.
+070700     ACCEPT WI-MC-CKPT-DATE FROM DATE.
+070800     ACCEPT WI-MC-CKPT-TIME FROM TIME.
+070900     MOVE SPACES TO WI-MC-CKPT-OUT-REC.
+071000     MOVE WI_MC_RESULT_PROVIDER  TO
+071100         WI_MC_CHECKPOINT_PROVIDER IN WI-MC-CKPT-OUT-REC.
+071200     MOVE WI_MC_RESULT_OPERATION TO
+071300         WI_MC_CHECKPOINT_OPERATION IN WI-MC-CKPT-OUT-REC.
+071400     MOVE WI-MC-RECORDS-READ     TO
+071500         WI_MC_CHECKPOINT_SEQUENCE IN WI-MC-CKPT-OUT-REC.
+071600     MOVE WI-MC-UNKNOWN-COUNT    TO
+071700         WI_MC_CHECKPOINT_UNKNOWN_COUNT IN WI-MC-CKPT-OUT-REC.
+071800     MOVE WI-MC-OVFLO-COUNT      TO
+071900         WI_MC_CHECKPOINT_OVFLO_COUNT IN WI-MC-CKPT-OUT-REC.
+072000     MOVE WI-MC-AUDIT-COUNT      TO
+072100         WI_MC_CHECKPOINT_AUDIT_COUNT IN WI-MC-CKPT-OUT-REC.
+072200     STRING WI-MC-CKPT-DATE DELIMITED BY SIZE
+072300            SPACE           DELIMITED BY SIZE
+072400            WI-MC-CKPT-TIME DELIMITED BY SIZE
+072500         INTO WI_MC_CHECKPOINT_TIMESTAMP IN WI-MC-CKPT-OUT-REC.
+072600     WRITE WI-MC-CKPT-OUT-REC.
+072700 2450-EXIT.
+072800     EXIT.
+072900
+073000******************************************************************
+073100* 2900-READ-RESULT - reads the next WI-MC-RESULT-FILE record.    *
+073200* WI_MC_TRAILER_ID overlays WI_MC_RESULT_PROVIDER, so a trailer  *
+073300* record is recognized as soon as it is read and the main        *
+073400* process loop is stopped without treating it as a data record.  *
+073500******************************************************************
+073600 2900-READ-RESULT.
+073700     READ WI-MC-RESULT-FILE
+073800         AT END
+073900             SET WI-MC-RESULT-EOF TO TRUE
+074000             DISPLAY 'WIMC100 - FEED ENDED WITHOUT A TRAILER'
+074100             MOVE 16 TO RETURN-CODE
+074200         NOT AT END
+074300             IF WI_MC_TRAILER_IS_TRAILER
+074400                 SET WI-MC-TRAILER-SEEN TO TRUE
+074500                 SET WI-MC-RESULT-EOF TO TRUE
+074600                 PERFORM 2950-VALIDATE-TRAILER THRU 2950-EXIT
+074700             END-IF
+074800     END-READ.
+074900 2900-EXIT.
+075000     EXIT.
+075100
+075200******************************************************************
+075300* 2950-VALIDATE-TRAILER - reject the batch (non-zero             *
+075400* RETURN-CODE) when the trailer's record count or control        *
+075500* total does not agree with what was actually read, so a         *
+075600* truncated or garbled feed is not passed on to billing.         *
+075700******************************************************************
+075800 2950-VALIDATE-TRAILER.
+075900     IF WI_MC_TRAILER_RECORD_COUNT NOT = WI-MC-RECORDS-READ
+076000         DISPLAY 'WIMC100 - TRAILER RECORD COUNT MISMATCH'
+076100         MOVE 16 TO RETURN-CODE
+076200     END-IF.
+076300     IF WI_MC_TRAILER_CONTROL_TOTAL NOT = WI-MC-RUN-CONTROL-TOTAL
+076400         DISPLAY 'WIMC100 - TRAILER CONTROL TOTAL MISMATCH'
+076500         MOVE 16 TO RETURN-CODE
+076600     END-IF.
+076700 2950-EXIT.
+076800     EXIT.
+076900
+077000******************************************************************
+077100* 8000-TERMINATE                                                 *
+077200******************************************************************
+077300 8000-TERMINATE.
+077400     PERFORM 8100-WRITE-REASON-RPT THRU 8100-EXIT
+077500         VARYING WI-MC-CATEGORY-IDX FROM 1 BY 1
+077600         UNTIL WI-MC-CATEGORY-IDX > WI-MC-CATEGORY-COUNT.
+077700     CLOSE WI-MC-RESULT-FILE.
+077800     CLOSE WI-MC-UNKNOWN-RPT-FILE.
+077900     CLOSE WI-MC-REASON-RPT-FILE.
+078000     CLOSE WI-MC-CKPT-OUT-FILE.
+078100     CLOSE WI-MC-OVFLO-RPT-FILE.
+078200     CLOSE WI-MC-AUDIT-FILE.
+078300     DISPLAY 'WIMC100 RECORDS READ      = ' WI-MC-RECORDS-READ.
+078400     DISPLAY 'WIMC100 UNKNOWN PROVIDERS = ' WI-MC-UNKNOWN-COUNT.
+078500     DISPLAY 'WIMC100 ADDON OVERFLOWS   = ' WI-MC-OVFLO-COUNT.
+078600     DISPLAY 'WIMC100 AUDIT TRAIL WRITES= ' WI-MC-AUDIT-COUNT.
+078700     IF RETURN-CODE NOT = ZERO
+078800         DISPLAY 'WIMC100 - FEED REJECTED, RETURN-CODE = '
+078900             RETURN-CODE
+079000     END-IF.
+079100 8000-EXIT.
+079200     EXIT.
+079300
+079400******************************************************************
+079500* 8100-WRITE-REASON-RPT - one detail line per decoded reason     *
+079600* category, with its count of WI_MC_RESULT records for the day. *
+079700******************************************************************
+079800 8100-WRITE-REASON-RPT.
+079900     MOVE SPACES TO WI-MC-REASON-RPT-REC.
+080000     MOVE WI-MC-CATEGORY-NAME  (WI-MC-CATEGORY-IDX)
+080100         TO WI-MC-R-CATEGORY.
+080200     MOVE WI-MC-CATEGORY-TALLY (WI-MC-CATEGORY-IDX)
+080300         TO WI-MC-R-COUNT.
+080400     WRITE WI-MC-REASON-RPT-REC.
+080500 8100-EXIT.
+080600     EXIT.
