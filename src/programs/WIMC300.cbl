@@ -0,0 +1,462 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. WIMC300.
+000300 AUTHOR. R L HUTCHINS.
+000400 INSTALLATION. WIRELESS CARRIER INTERFACE GROUP.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* WIMC300 - WI_MC_RESULT JSON EXPORT FOR ANALYTICS               *
+000900*                                                                *
+001000* Scheduled alongside the daily WIMC100 run.  Reads the same     *
+001100* WI_MC_RESULT feed and writes one JSON document per data        *
+001200* record, including the WI_MC_RESULT_ADDONS group, to a feed     *
+001300* file the analytics team picks up from its drop directory.      *
+001400* WI_MC_RESULT_DESCRIPTION and the other alphanumeric fields     *
+001500* are passed through at their full fixed width; the analytics    *
+001600* side trims trailing blanks on its own intake.                  *
+001700*                                                                *
+001800* MODIFICATION HISTORY                                           *
+001900* ----------------------------------------------------------     *
+002000* DATE       BY    DESCRIPTION                                   *
+002100* 08/09/2026 RLH   Initial version.                              *
+002200*  08/09/2026 RLH   WI_MC_ADDON_VALUE widened with two decimal   *
+002300*                   places; WI-MC-ADDON-VALUE-ED re-edited       *
+002400*                   to PIC Z(6)9.99 so the export no longer      *
+002500*                   truncates it.                                *
+002600*  08/09/2026 RLH   WI_MC_GROUP_TOKEN widened to PIC X(128).     *
+002700*                   The JSON work area was widened to PIC        *
+002800*                   X(4096) so a full record of long promo/      *
+002900*                   bundle tokens no longer risks overrunning    *
+003000*                   it.                                          *
+003100*  08/09/2026 RLH   WI_MC_RESULT_DESCRIPTION and WI_MC_GROUP_    *
+003200*                   TOKEN are now escaped before being          *
+003300*                   STRING'd into the document, so an embedded  *
+003400*                   quote or backslash in the carrier's free    *
+003500*                   text no longer breaks the JSON.             *
+003600*                   WI_MC_RESULT_PROVIDER is now crosswalked    *
+003700*                   against WI_MC_CARRIER_MASTER, the same way  *
+003800*                   WIMC100 does it.                            *
+003900*  08/09/2026 RLH   Added 2950-VALIDATE-TRAILER so a trailer's  *
+004000*                   record count and control total are checked *
+004100*                   against the run's own totals before export *
+004200*                   completes, the same check WIMC100 makes.   *
+004300*                   WI-MC-UNKNOWN-RPT-REC now comes from WIMCUNK*
+004400*                   so its layout cannot drift from WIMC100's  *
+004500*                   and WIMC200's copies of the same report.   *
+004600*  08/09/2026 RLH   2900-READ-RESULT now flags a feed that runs *
+004700*                   out without ever presenting a trailer, the *
+004800*                   same truncation check WIMC100 makes at its *
+004900*                   own end of file.                           *
+005000******************************************************************
+005100 ENVIRONMENT DIVISION.
+005200 INPUT-OUTPUT SECTION.
+005300 FILE-CONTROL.
+005400     SELECT WI-MC-RESULT-FILE
+005500         ASSIGN TO WIMCIN
+005600         ORGANIZATION IS SEQUENTIAL
+005700         FILE STATUS IS WI-MC-RESULT-STATUS.
+005800
+005900     SELECT WI-MC-JSON-FILE
+006000         ASSIGN TO WIMCJSON
+006100         ORGANIZATION IS SEQUENTIAL
+006200         FILE STATUS IS WI-MC-JSON-STATUS.
+006300
+006400     SELECT WI-MC-CARRIER-FILE
+006500         ASSIGN TO WIMCCARM
+006600         ORGANIZATION IS SEQUENTIAL
+006700         FILE STATUS IS WI-MC-CARRIER-STATUS.
+006800
+006900     SELECT WI-MC-UNKNOWN-RPT-FILE
+007000         ASSIGN TO WIMCUNKR
+007100         ORGANIZATION IS SEQUENTIAL
+007200         FILE STATUS IS WI-MC-UNKNOWN-STATUS.
+007300
+007400 DATA DIVISION.
+007500 FILE SECTION.
+007600 FD  WI-MC-RESULT-FILE
+007700     LABEL RECORDS ARE STANDARD.
+007800 01  WI-MC-RESULT-REC.
+007900     COPY EXAMPLE.
+008000 01  WI-MC-TRAILER-REC.
+008100     COPY WIMCTRL.
+008200
+008300 FD  WI-MC-JSON-FILE
+008400     LABEL RECORDS ARE STANDARD
+008500     RECORDING MODE IS F.
+008600 01  WI-MC-JSON-REC                 PIC X(4096).
+008700
+008800 FD  WI-MC-CARRIER-FILE
+008900     LABEL RECORDS ARE STANDARD.
+009000 01  WI-MC-CARRIER-REC.
+009100     COPY WIMCCAR.
+009200
+009300 FD  WI-MC-UNKNOWN-RPT-FILE
+009400     LABEL RECORDS ARE STANDARD.
+009500 01  WI-MC-UNKNOWN-RPT-REC.
+009600     COPY WIMCUNK.
+009700
+009800 WORKING-STORAGE SECTION.
+009900
+010000 77  WI-MC-RESULT-STATUS            PIC X(02) VALUE SPACES.
+010100 77  WI-MC-JSON-STATUS              PIC X(02) VALUE SPACES.
+010200 77  WI-MC-CARRIER-STATUS           PIC X(02) VALUE SPACES.
+010300 77  WI-MC-UNKNOWN-STATUS           PIC X(02) VALUE SPACES.
+010400
+010500 01  WI-MC-SWITCHES.
+010600     05 WI-MC-RESULT-EOF-SW         PIC X(01) VALUE 'N'.
+010700        88 WI-MC-RESULT-EOF               VALUE 'Y'.
+010800     05 WI-MC-CARRIER-EOF-SW        PIC X(01) VALUE 'N'.
+010900        88 WI-MC-CARRIER-EOF              VALUE 'Y'.
+011000
+011100 01  WI-MC-COUNTERS.
+011200     05 WI-MC-RECORDS-READ          PIC 9(09) COMP VALUE ZERO.
+011300     05 WI-MC-RECORDS-WRITTEN       PIC 9(09) COMP VALUE ZERO.
+011400     05 WI-MC-CARRIER-COUNT         PIC 9(05) COMP VALUE ZERO.
+011500     05 WI-MC-UNKNOWN-COUNT         PIC 9(09) COMP VALUE ZERO.
+011600
+011700******************************************************************
+011800* WI-MC-RUN-CONTROL-TOTAL - sum of every WI_MC_ADDON_VALUE on    *
+011900* every data record read this run, accumulated so it can be     *
+012000* checked against WI_MC_TRAILER_CONTROL_TOTAL before the run's   *
+012100* export is trusted.  WI-MC-RECORDS-READ is compared the same    *
+012200* way against WI_MC_TRAILER_RECORD_COUNT.                        *
+012300******************************************************************
+012400 01  WI-MC-RUN-CONTROL-TOTAL        PIC 9(09)V99 COMP-3
+012500                                    VALUE ZERO.
+012600
+012700 01  WI-MC-ADDON-SUBSCRIPT          PIC 9(01) COMP VALUE ZERO.
+012800 01  WI-MC-ADDON-VALUE-ED           PIC Z(6)9.99.
+012900 01  WI-MC-JSON-LINE                PIC X(4096).
+013000 01  WI-MC-JSON-PTR                 PIC 9(04) COMP.
+013100
+013200******************************************************************
+013300* WI-MC-CARRIER-TABLE - WI_MC_CARRIER_MASTER loaded at the start *
+013400* of the run and probed with SEARCH ALL, the same crosswalk      *
+013500* WIMC100 runs against the daily feed.                           *
+013600******************************************************************
+013700 01  WI-MC-CARRIER-TABLE.
+013800     05 WI-MC-CARRIER-ENTRY OCCURS 1 TO 500 TIMES
+013900           DEPENDING ON WI-MC-CARRIER-COUNT
+014000           ASCENDING KEY IS WI-MC-CARRIER-TBL-CODE
+014100           INDEXED BY WI-MC-CARRIER-IDX.
+014200        10 WI-MC-CARRIER-TBL-CODE   PIC X(12).
+014300        10 WI-MC-CARRIER-TBL-NAME   PIC X(30).
+014400        10 WI-MC-CARRIER-TBL-STATUS PIC X(01).
+014500
+014600******************************************************************
+014700* WI-MC-DESC-ESC / WI-MC-TOKEN-ESC - escaped copies of           *
+014800* WI_MC_RESULT_DESCRIPTION and WI_MC_GROUP_TOKEN built by        *
+014900* 2120-ESCAPE-DESCRIPTION and 2160-ESCAPE-GROUP-TOKEN before     *
+015000* either field is placed into the JSON document, so an           *
+015100* embedded quote or backslash cannot produce malformed JSON.     *
+015200******************************************************************
+015300 01  WI-MC-DESC-ESC                 PIC X(1024).
+015400 01  WI-MC-DESC-ESC-LEN             PIC 9(04) COMP.
+015500 01  WI-MC-TOKEN-ESC                PIC X(256).
+015600 01  WI-MC-TOKEN-ESC-LEN            PIC 9(04) COMP.
+015700 01  WI-MC-ESC-PTR                  PIC 9(04) COMP.
+015800 01  WI-MC-ESC-SUB                  PIC 9(04) COMP.
+015900 01  WI-MC-ESC-CHAR                 PIC X(01).
+016000
+016100 PROCEDURE DIVISION.
+016200
+016300******************************************************************
+016400* 0000-MAINLINE                                                  *
+016500******************************************************************
+016600 0000-MAINLINE.
+016700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+016800     PERFORM 2000-PROCESS-RESULT THRU 2000-EXIT
+016900         UNTIL WI-MC-RESULT-EOF.
+017000     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+017100     STOP RUN.
+017200
+017300******************************************************************
+017400* 1000-INITIALIZE                                                *
+017500******************************************************************
+017600 1000-INITIALIZE.
+017700     OPEN INPUT WI-MC-CARRIER-FILE.
+017800     IF WI-MC-CARRIER-STATUS NOT = '00'
+017900         DISPLAY 'WIMC300 - CARRIER MASTER OPEN FAILED, STATUS '
+018000             WI-MC-CARRIER-STATUS
+018100         MOVE 16 TO RETURN-CODE
+018200         STOP RUN
+018300     END-IF.
+018400     PERFORM 1150-LOAD-CARRIER-TABLE THRU 1150-EXIT
+018500         UNTIL WI-MC-CARRIER-EOF.
+018600     CLOSE WI-MC-CARRIER-FILE.
+018700
+018800     OPEN INPUT WI-MC-RESULT-FILE.
+018900     IF WI-MC-RESULT-STATUS NOT = '00'
+019000         DISPLAY 'WIMC300 - RESULT FEED OPEN FAILED, STATUS '
+019100             WI-MC-RESULT-STATUS
+019200         MOVE 16 TO RETURN-CODE
+019300         STOP RUN
+019400     END-IF.
+019500     OPEN OUTPUT WI-MC-JSON-FILE.
+019600     OPEN OUTPUT WI-MC-UNKNOWN-RPT-FILE.
+019700     PERFORM 2900-READ-RESULT THRU 2900-EXIT.
+019800 1000-EXIT.
+019900     EXIT.
+020000
+020100******************************************************************
+020200* 1150-LOAD-CARRIER-TABLE - WI_MC_CARRIER_MASTER is maintained   *
+020300* in ascending WI_MC_CARRIER_CODE sequence so the table can be   *
+020400* searched below with SEARCH ALL.                                *
+020500******************************************************************
+020600 1150-LOAD-CARRIER-TABLE.
+020700     READ WI-MC-CARRIER-FILE
+020800         AT END
+020900             SET WI-MC-CARRIER-EOF TO TRUE
+021000         NOT AT END
+021100             ADD 1 TO WI-MC-CARRIER-COUNT
+021200             SET WI-MC-CARRIER-IDX TO WI-MC-CARRIER-COUNT
+021300             MOVE WI_MC_CARRIER_CODE
+021400                 TO WI-MC-CARRIER-TBL-CODE (WI-MC-CARRIER-IDX)
+021500             MOVE WI_MC_CARRIER_NAME
+021600                 TO WI-MC-CARRIER-TBL-NAME (WI-MC-CARRIER-IDX)
+021700             MOVE WI_MC_CARRIER_STATUS
+021800                 TO WI-MC-CARRIER-TBL-STATUS (WI-MC-CARRIER-IDX)
+021900     END-READ.
+022000 1150-EXIT.
+022100     EXIT.
+022200
+022300******************************************************************
+022400* 2000-PROCESS-RESULT - one JSON document per WI_MC_RESULT data  *
+022500* record.                                                        *
+022600******************************************************************
+022700 2000-PROCESS-RESULT.
+022800     ADD 1 TO WI-MC-RECORDS-READ.
+022900     PERFORM 2050-VALIDATE-PROVIDER THRU 2050-EXIT.
+023000     PERFORM 2100-BUILD-JSON THRU 2100-EXIT.
+023100     PERFORM 2900-READ-RESULT THRU 2900-EXIT.
+023200 2000-EXIT.
+023300     EXIT.
+023400
+023500******************************************************************
+023600* 2050-VALIDATE-PROVIDER - crosswalk WI_MC_RESULT_PROVIDER       *
+023700* against the carrier master table.  Advisory only - an unknown  *
+023800* provider is reported but the JSON document is still exported.  *
+023900******************************************************************
+024000 2050-VALIDATE-PROVIDER.
+024100     SEARCH ALL WI-MC-CARRIER-ENTRY
+024200         AT END
+024300             PERFORM 2060-WRITE-UNKNOWN THRU 2060-EXIT
+024400         WHEN WI-MC-CARRIER-TBL-CODE (WI-MC-CARRIER-IDX)
+024500                 = WI_MC_RESULT_PROVIDER
+024600             CONTINUE
+024700     END-SEARCH.
+024800 2050-EXIT.
+024900     EXIT.
+025000
+025100******************************************************************
+025200* 2060-WRITE-UNKNOWN - record a provider not on the master so    *
+025300* it shows up on the daily unknown-provider exception report.    *
+025400******************************************************************
+025500 2060-WRITE-UNKNOWN.
+025600     ADD 1 TO WI-MC-UNKNOWN-COUNT.
+025700     MOVE SPACES TO WI-MC-UNKNOWN-RPT-REC.
+025800     MOVE WI_MC_RESULT_PROVIDER  TO WI_MC_UNKNOWN_PROVIDER.
+025900     MOVE WI_MC_RESULT_STATE     TO WI_MC_UNKNOWN_STATE.
+026000     MOVE WI_MC_RESULT_OPERATION TO WI_MC_UNKNOWN_OPERATION.
+026100     MOVE 'NOT ON WI_MC_CARRIER_MASTER' TO WI_MC_UNKNOWN_MESSAGE.
+026200     WRITE WI-MC-UNKNOWN-RPT-REC.
+026300 2060-EXIT.
+026400     EXIT.
+026500
+026600******************************************************************
+026700* 2100-BUILD-JSON - build one JSON document into                 *
+026800* WI-MC-JSON-LINE using STRING ... WITH POINTER so the variable  *
+026900* number of WI_MC_ADDON_ENTRY occurrences can be appended by     *
+027000* 2150-APPEND-ADDON.                                             *
+027100******************************************************************
+027200 2100-BUILD-JSON.
+027300     MOVE SPACES TO WI-MC-JSON-LINE.
+027400     MOVE 1 TO WI-MC-JSON-PTR.
+027500     PERFORM 2120-ESCAPE-DESCRIPTION THRU 2120-EXIT.
+027600     STRING '{"provider":"'         DELIMITED BY SIZE
+027700            WI_MC_RESULT_PROVIDER   DELIMITED BY SIZE
+027800            '","state":"'           DELIMITED BY SIZE
+027900            WI_MC_RESULT_STATE      DELIMITED BY SIZE
+028000            '","code":"'            DELIMITED BY SIZE
+028100            WI_MC_RESULT_CODE       DELIMITED BY SIZE
+028200            '","type":"'            DELIMITED BY SIZE
+028300            WI_MC_RESULT_TYPE       DELIMITED BY SIZE
+028400            '","operation":"'       DELIMITED BY SIZE
+028500            WI_MC_RESULT_OPERATION  DELIMITED BY SIZE
+028600            '","description":"'     DELIMITED BY SIZE
+028700            WI-MC-DESC-ESC (1:WI-MC-DESC-ESC-LEN)
+028800                                     DELIMITED BY SIZE
+028900            '","addons":['          DELIMITED BY SIZE
+029000         INTO WI-MC-JSON-LINE
+029100         WITH POINTER WI-MC-JSON-PTR.
+029200     PERFORM 2150-APPEND-ADDON THRU 2150-EXIT
+029300         VARYING WI-MC-ADDON-SUBSCRIPT FROM 1 BY 1
+029400         UNTIL WI-MC-ADDON-SUBSCRIPT > WI_MC_ADDON_COUNT.
+029500     STRING ']}' DELIMITED BY SIZE
+029600         INTO WI-MC-JSON-LINE
+029700         WITH POINTER WI-MC-JSON-PTR.
+029800     WRITE WI-MC-JSON-REC FROM WI-MC-JSON-LINE.
+029900     ADD 1 TO WI-MC-RECORDS-WRITTEN.
+030000 2100-EXIT.
+030100     EXIT.
+030200
+030300******************************************************************
+030400* 2120-ESCAPE-DESCRIPTION - build an escaped copy of             *
+030500* WI_MC_RESULT_DESCRIPTION into WI-MC-DESC-ESC one character at  *
+030600* a time, so an embedded quote or backslash cannot be written    *
+030700* into the JSON document unescaped.                              *
+030800******************************************************************
+030900 2120-ESCAPE-DESCRIPTION.
+031000     MOVE SPACES TO WI-MC-DESC-ESC.
+031100     MOVE 1 TO WI-MC-ESC-PTR.
+031200     PERFORM 2125-ESCAPE-DESC-CHAR THRU 2125-EXIT
+031300         VARYING WI-MC-ESC-SUB FROM 1 BY 1
+031400         UNTIL WI-MC-ESC-SUB > 512.
+031500     COMPUTE WI-MC-DESC-ESC-LEN = WI-MC-ESC-PTR - 1.
+031600 2120-EXIT.
+031700     EXIT.
+031800
+031900******************************************************************
+032000* 2125-ESCAPE-DESC-CHAR - escape one character of                *
+032100* WI_MC_RESULT_DESCRIPTION.  A quote or backslash is preceded    *
+032200* by an escaping backslash; any character below a space is       *
+032300* replaced with a space so stray control characters cannot       *
+032400* reach the exported document either.                            *
+032500******************************************************************
+032600 2125-ESCAPE-DESC-CHAR.
+032700     MOVE WI_MC_RESULT_DESCRIPTION (WI-MC-ESC-SUB:1)
+032800         TO WI-MC-ESC-CHAR.
+032900     IF WI-MC-ESC-CHAR < SPACE
+033000         MOVE SPACE TO WI-MC-ESC-CHAR
+033100     END-IF.
+033200     IF WI-MC-ESC-CHAR = '"' OR WI-MC-ESC-CHAR = '\'
+033300         STRING '\' DELIMITED BY SIZE
+033400             INTO WI-MC-DESC-ESC
+033500             WITH POINTER WI-MC-ESC-PTR
+033600     END-IF.
+033700     STRING WI-MC-ESC-CHAR DELIMITED BY SIZE
+033800         INTO WI-MC-DESC-ESC
+033900         WITH POINTER WI-MC-ESC-PTR.
+034000 2125-EXIT.
+034100     EXIT.
+034200
+034300******************************************************************
+034400* 2150-APPEND-ADDON - append one WI_MC_ADDON_ENTRY element.  *
+034500******************************************************************
+034600 2150-APPEND-ADDON.
+034700     IF WI-MC-ADDON-SUBSCRIPT > 1
+034800         STRING ',' DELIMITED BY SIZE
+034900             INTO WI-MC-JSON-LINE
+035000             WITH POINTER WI-MC-JSON-PTR
+035100     END-IF.
+035200     ADD WI_MC_ADDON_VALUE (WI-MC-ADDON-SUBSCRIPT)
+035300         TO WI-MC-RUN-CONTROL-TOTAL.
+035400     MOVE WI_MC_ADDON_VALUE (WI-MC-ADDON-SUBSCRIPT)
+035500         TO WI-MC-ADDON-VALUE-ED.
+035600     PERFORM 2160-ESCAPE-GROUP-TOKEN THRU 2160-EXIT.
+035700     STRING '{"value":'                       DELIMITED BY SIZE
+035800            WI-MC-ADDON-VALUE-ED               DELIMITED BY SIZE
+035900            ',"group_size":'                   DELIMITED BY SIZE
+036000            WI_MC_GROUP_SIZE (WI-MC-ADDON-SUBSCRIPT)
+036100                                                DELIMITED BY SIZE
+036200            ',"group_token":"'                 DELIMITED BY SIZE
+036300            WI-MC-TOKEN-ESC (1:WI-MC-TOKEN-ESC-LEN)
+036400                                                DELIMITED BY SIZE
+036500            '"}'                                DELIMITED BY SIZE
+036600         INTO WI-MC-JSON-LINE
+036700         WITH POINTER WI-MC-JSON-PTR.
+036800 2150-EXIT.
+036900     EXIT.
+037000
+037100******************************************************************
+037200* 2160-ESCAPE-GROUP-TOKEN - build an escaped copy of the         *
+037300* current WI_MC_ADDON_ENTRY's WI_MC_GROUP_TOKEN into             *
+037400* WI-MC-TOKEN-ESC.  Some tokens carry JSON-ish content of their  *
+037500* own, which makes them exactly the field most likely to         *
+037600* contain a quote or backslash that needs escaping here.         *
+037700******************************************************************
+037800 2160-ESCAPE-GROUP-TOKEN.
+037900     MOVE SPACES TO WI-MC-TOKEN-ESC.
+038000     MOVE 1 TO WI-MC-ESC-PTR.
+038100     PERFORM 2165-ESCAPE-TOKEN-CHAR THRU 2165-EXIT
+038200         VARYING WI-MC-ESC-SUB FROM 1 BY 1
+038300         UNTIL WI-MC-ESC-SUB > 128.
+038400     COMPUTE WI-MC-TOKEN-ESC-LEN = WI-MC-ESC-PTR - 1.
+038500 2160-EXIT.
+038600     EXIT.
+038700
+038800******************************************************************
+038900* 2165-ESCAPE-TOKEN-CHAR - escape one character of the current   *
+039000* WI_MC_GROUP_TOKEN the same way 2125-ESCAPE-DESC-CHAR does.     *
+039100******************************************************************
+039200 2165-ESCAPE-TOKEN-CHAR.
+039300     MOVE WI_MC_GROUP_TOKEN (WI-MC-ADDON-SUBSCRIPT)
+039400             (WI-MC-ESC-SUB:1)
+039500         TO WI-MC-ESC-CHAR.
+039600     IF WI-MC-ESC-CHAR < SPACE
+039700         MOVE SPACE TO WI-MC-ESC-CHAR
+039800     END-IF.
+039900     IF WI-MC-ESC-CHAR = '"' OR WI-MC-ESC-CHAR = '\'
+040000         STRING '\' DELIMITED BY SIZE
+040100             INTO WI-MC-TOKEN-ESC
+040200             WITH POINTER WI-MC-ESC-PTR
+040300     END-IF.
+040400     STRING WI-MC-ESC-CHAR DELIMITED BY SIZE
+040500         INTO WI-MC-TOKEN-ESC
+040600         WITH POINTER WI-MC-ESC-PTR.
+040700 2165-EXIT.
+040800     EXIT.
+040900
+041000******************************************************************
+041100* 2900-READ-RESULT - WI_MC_TRAILER_ID overlays                   *
+041200* WI_MC_RESULT_PROVIDER, so the trailer record ends the run      *
+041300* without a JSON document being written for it.  A feed that     *
+041400* runs out without ever presenting a trailer is flagged the      *
+041500* same way WIMC100 flags the identical condition.                *
+041600******************************************************************
+041700 2900-READ-RESULT.
+041800     READ WI-MC-RESULT-FILE
+041900         AT END
+042000             SET WI-MC-RESULT-EOF TO TRUE
+042100             DISPLAY 'WIMC300 - FEED ENDED WITHOUT A TRAILER'
+042200             MOVE 16 TO RETURN-CODE
+042300         NOT AT END
+042400             IF WI_MC_TRAILER_IS_TRAILER
+042500                 SET WI-MC-RESULT-EOF TO TRUE
+042600                 PERFORM 2950-VALIDATE-TRAILER THRU 2950-EXIT
+042700             END-IF
+042800     END-READ.
+042900 2900-EXIT.
+043000     EXIT.
+043100
+043200******************************************************************
+043300* 2950-VALIDATE-TRAILER - reject the export (non-zero            *
+043400* RETURN-CODE) when the trailer's record count or control        *
+043500* total does not agree with what was actually read, so a         *
+043600* truncated or garbled feed is not exported to analytics as if   *
+043700* it were complete.                                              *
+043800******************************************************************
+043900 2950-VALIDATE-TRAILER.
+044000     IF WI_MC_TRAILER_RECORD_COUNT NOT = WI-MC-RECORDS-READ
+044100         DISPLAY 'WIMC300 - TRAILER RECORD COUNT MISMATCH'
+044200         MOVE 16 TO RETURN-CODE
+044300     END-IF.
+044400     IF WI_MC_TRAILER_CONTROL_TOTAL NOT = WI-MC-RUN-CONTROL-TOTAL
+044500         DISPLAY 'WIMC300 - TRAILER CONTROL TOTAL MISMATCH'
+044600         MOVE 16 TO RETURN-CODE
+044700     END-IF.
+044800 2950-EXIT.
+044900     EXIT.
+045000
+045100******************************************************************
+045200* 8000-TERMINATE                                                 *
+045300******************************************************************
+045400 8000-TERMINATE.
+045500     CLOSE WI-MC-RESULT-FILE.
+045600     CLOSE WI-MC-JSON-FILE.
+045700     CLOSE WI-MC-UNKNOWN-RPT-FILE.
+045800     DISPLAY 'WIMC300 RECORDS READ      = ' WI-MC-RECORDS-READ.
+045900     DISPLAY 'WIMC300 JSON DOCS WRITTEN = ' WI-MC-RECORDS-WRITTEN.
+046000     DISPLAY 'WIMC300 UNKNOWN PROVIDERS = ' WI-MC-UNKNOWN-COUNT.
+046100 8000-EXIT.
+046200     EXIT.
